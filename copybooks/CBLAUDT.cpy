@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CBLAUDT.CPY                                                  *
+      *  AUDIT LOG RECORD LAYOUT FOR CBLOPER.                         *
+      *  ONE RECORD IS WRITTEN FOR EVERY OPERATION CBLOPER PERFORMS,  *
+      *  WHETHER RUN INTERACTIVELY OR IN BATCH MODE.                  *
+      *****************************************************************
+       01  CBL-AUDIT-RECORD.
+           05  AR-TIMESTAMP            PIC X(26).
+           05  AR-SOURCE               PIC X(01).
+               88  AR-SOURCE-INTERACTIVE   VALUE "I".
+               88  AR-SOURCE-BATCH         VALUE "B".
+           05  AR-CHOICE               PIC 9(01).
+           05  AR-OPERAND-1            PIC S9(20)V99.
+           05  AR-OPERAND-2            PIC S9(20)V99.
+           05  AR-RESULT               PIC S9(20)V99.
+           05  AR-STATUS               PIC X(01).
+               88  AR-STATUS-OK            VALUE "K".
+               88  AR-STATUS-ERROR         VALUE "E".
