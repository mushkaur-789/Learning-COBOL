@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  EX4RPT.CPY                                                   *
+      *  SUMMARY RECORD WRITTEN BY EX4 AT THE END OF A BATCH RUN.     *
+      *  READ BY THE CONSOLIDATED DAILY REPORT PROGRAM (DLYRPT).      *
+      *****************************************************************
+       01  EX4-RPT-RECORD.
+           05  XR-ENTRY-COUNT          PIC 9(03).
+           05  XR-TOTAL                PIC S9(09)V99
+                   SIGN IS LEADING SEPARATE.
+           05  XR-OVERFLOW-SW          PIC X(01).
+               88  XR-OVERFLOW                 VALUE "Y".
