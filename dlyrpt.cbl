@@ -0,0 +1,327 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     DLYRPT.
+000120 AUTHOR.         R HANLEY.
+000130 INSTALLATION.   DATA PROCESSING DEPT.
+000140 DATE-WRITTEN.   09/08/2026.
+000150 DATE-COMPILED.  TODAY.
+000160*****************************************************************
+000170*  DLYRPT - CONSOLIDATED DAILY SHOP ACTIVITY REPORT.             *
+000180*  READS CBLOPER'S AUDIT LOG, RIPASSO01'S BATCH AGE REPORT, AND *
+000190*  EX4'S BATCH SUMMARY AND PRINTS ONE COMBINED REPORT SHOWING   *
+000200*  THE DAY'S CALCULATIONS, ROSTER AGES, AND BATCH SUMS.          *
+000210*****************************************************************
+000220*  MODIFICATION HISTORY.
+000230*  09/08/2026  RH  ORIGINAL VERSION.
+000240*  09/08/2026  RH  REVIEW FIXES - THE CALCULATIONS-RUN COUNT IS
+000250*                  NOW LIMITED TO TODAY'S CBLAUDT RECORDS INSTEAD
+000260*                  OF CBLAUDT'S ENTIRE LIFETIME HISTORY, SINCE
+000270*                  THIS IS A DAILY REPORT; TODAY'S DATE IS LOADED
+000280*                  FROM A NEW DLYCTL CONTROL FILE THE SAME WAY
+000290*                  RIPASSO01 LOADS RIPCTL.  ALSO SURFACES THE EX4
+000300*                  OVERFLOW FLAG ON THE REPORT.
+000310*  09/08/2026  RH  REVIEW FIXES - 1000-OPEN-FILES NOW CLOSES
+000320*                  WHICHEVER FILES WERE ALREADY OPENED SUCCESSFULLY
+000330*                  AND SETS RETURN-CODE BEFORE A LATER OPEN FAILURE
+000340*                  EXITS, MATCHING THE PATTERN ALREADY USED IN
+000350*                  RIPASSO01'S BATCH OPEN.
+000360*****************************************************************
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT DLY-AUDIT-FILE   ASSIGN TO "CBLAUDT"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS FS-AUDIT-FILE.
+
+000430     SELECT DLY-RIP-FILE     ASSIGN TO "RIPRPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS FS-RIP-FILE.
+
+000460     SELECT DLY-EX4-FILE     ASSIGN TO "EX4RPT"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS FS-EX4-FILE.
+
+000490     SELECT DLY-OUT-FILE     ASSIGN TO "DLYOUT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS FS-OUT-FILE.
+
+000520     SELECT DLY-CTL-FILE     ASSIGN TO "DLYCTL"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS FS-CTL-FILE.
+
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  DLY-AUDIT-FILE
+000580     RECORDING MODE IS F.
+000590     COPY CBLAUDT.
+
+000600 FD  DLY-RIP-FILE
+000610     RECORDING MODE IS F.
+000620 01  DLY-RIP-RECORD              PIC X(132).
+
+000630 FD  DLY-EX4-FILE
+000640     RECORDING MODE IS F.
+000650     COPY EX4RPT.
+
+000660 FD  DLY-OUT-FILE
+000670     RECORDING MODE IS F.
+000680 01  DLY-OUT-RECORD              PIC X(132).
+
+000690 FD  DLY-CTL-FILE
+000700     RECORDING MODE IS F.
+000710 01  DLY-CTL-RECORD.
+000720     05  CTL-YEAR                PIC 9(04).
+000730     05  CTL-MONTH               PIC 9(02).
+000740     05  CTL-DAY                 PIC 9(02).
+000750     05  FILLER                  PIC X(70).
+
+000760 WORKING-STORAGE SECTION.
+000770 01  FS-AUDIT-FILE       PIC X(02) VALUE "00".
+000780 01  FS-RIP-FILE         PIC X(02) VALUE "00".
+000790 01  FS-EX4-FILE         PIC X(02) VALUE "00".
+000800 01  FS-OUT-FILE         PIC X(02) VALUE "00".
+000810 01  FS-CTL-FILE         PIC X(02) VALUE "00".
+
+000820 01  WS-AUDIT-EOF-SW     PIC X VALUE "N".
+000830     88  WS-AUDIT-EOF             VALUE "Y".
+000840 01  WS-RIP-EOF-SW       PIC X VALUE "N".
+000850     88  WS-RIP-EOF                VALUE "Y".
+
+000860 01  WS-CALC-COUNT       PIC 9(05) COMP VALUE ZERO.
+000870 01  WS-RIP-LINE-COUNT   PIC 9(05) COMP VALUE ZERO.
+000880 01  WS-ROSTER-COUNT     PIC 9(05) COMP VALUE ZERO.
+000890 01  WS-EX4-FOUND-SW     PIC X VALUE "N".
+000900     88  WS-EX4-FOUND              VALUE "Y".
+
+000910 01  WS-TODAY-YEAR       PIC 9999 VALUE 2026.
+000920 01  WS-TODAY-MONTH      PIC 99   VALUE 08.
+000930 01  WS-TODAY-DAY        PIC 99   VALUE 09.
+000940 01  WS-TODAY-DATE-KEY   PIC X(08).
+
+000950 01  DLY-RPT-HDG-1.
+000960     05  FILLER                  PIC X(30)
+000970             VALUE "DAILY SHOP ACTIVITY REPORT".
+000980     05  FILLER                  PIC X(102) VALUE SPACES.
+
+000990 01  DLY-RPT-LINE-1.
+001000     05  FILLER                  PIC X(36)
+001010             VALUE "CALCULATIONS RUN (CBLOPER) ........".
+001020     05  RL1-COUNT               PIC ZZZZ9.
+001030     05  FILLER                  PIC X(91) VALUE SPACES.
+
+001040 01  DLY-RPT-LINE-2.
+001050     05  FILLER                  PIC X(36)
+001060             VALUE "ROSTER AGES PROCESSED (RIPASSO01) .".
+001070     05  RL2-COUNT               PIC ZZZZ9.
+001080     05  FILLER                  PIC X(91) VALUE SPACES.
+
+001090 01  DLY-RPT-LINE-3.
+001100     05  FILLER                  PIC X(36)
+001110             VALUE "BATCH ENTRIES SUMMED (EX4) ........".
+001120     05  RL3-COUNT               PIC ZZ9.
+001130     05  FILLER                  PIC X(93) VALUE SPACES.
+
+001140 01  DLY-RPT-LINE-4.
+001150     05  FILLER                  PIC X(36)
+001160             VALUE "EX4 BATCH TOTAL ...................".
+001170     05  RL4-TOTAL               PIC -(8)9.99.
+001180     05  FILLER                  PIC X(84) VALUE SPACES.
+
+001190 01  DLY-RPT-LINE-5.
+001200     05  FILLER                  PIC X(30)
+001210             VALUE "** WARNING - EX4 BATCH TOTAL".
+001220     05  FILLER                  PIC X(31)
+001230             VALUE "EXCEEDED FIELD CAPACITY, RESULT".
+001240     05  FILLER                  PIC X(31)
+001250             VALUE " IS NOT RELIABLE **".
+001260     05  FILLER                  PIC X(40) VALUE SPACES.
+
+001270 PROCEDURE DIVISION.
+001280 0000-MAINLINE.
+001290     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+001300     PERFORM 0100-LOAD-CONTROL THRU 0100-EXIT.
+001310     PERFORM 2000-COUNT-AUDIT THRU 2000-EXIT.
+001320     PERFORM 3000-COUNT-ROSTER THRU 3000-EXIT.
+001330     PERFORM 4000-READ-EX4-SUMMARY THRU 4000-EXIT.
+001340     PERFORM 8000-WRITE-REPORT THRU 8000-EXIT.
+001350     PERFORM 9000-CLOSE-FILES THRU 9000-EXIT.
+001360     GO TO 9999-PROGRAM-END.
+
+001370 9999-PROGRAM-END.
+001380     STOP RUN.
+
+001390 1000-OPEN-FILES.
+001400     OPEN INPUT DLY-AUDIT-FILE.
+001410     IF FS-AUDIT-FILE NOT = "00"
+001420         DISPLAY "UNABLE TO OPEN CBLAUDT, STATUS "
+001430             FS-AUDIT-FILE END-DISPLAY
+001440         MOVE 16 TO RETURN-CODE
+001450         GO TO 9999-PROGRAM-END
+001460     END-IF.
+
+001470     OPEN INPUT DLY-RIP-FILE.
+001480     IF FS-RIP-FILE NOT = "00"
+001490         DISPLAY "UNABLE TO OPEN RIPRPT, STATUS "
+001500             FS-RIP-FILE END-DISPLAY
+001510         CLOSE DLY-AUDIT-FILE
+001520         MOVE 16 TO RETURN-CODE
+001530         GO TO 9999-PROGRAM-END
+001540     END-IF.
+
+001550     OPEN INPUT DLY-EX4-FILE.
+001560     IF FS-EX4-FILE NOT = "00"
+001570         DISPLAY "UNABLE TO OPEN EX4RPT, STATUS "
+001580             FS-EX4-FILE END-DISPLAY
+001590         CLOSE DLY-AUDIT-FILE
+001600         CLOSE DLY-RIP-FILE
+001610         MOVE 16 TO RETURN-CODE
+001620         GO TO 9999-PROGRAM-END
+001630     END-IF.
+
+001640     OPEN OUTPUT DLY-OUT-FILE.
+001650     IF FS-OUT-FILE NOT = "00"
+001660         DISPLAY "UNABLE TO OPEN DLYOUT, STATUS "
+001670             FS-OUT-FILE END-DISPLAY
+001680         CLOSE DLY-AUDIT-FILE
+001690         CLOSE DLY-RIP-FILE
+001700         CLOSE DLY-EX4-FILE
+001710         MOVE 16 TO RETURN-CODE
+001720         GO TO 9999-PROGRAM-END
+001730     END-IF.
+
+001740 1000-EXIT.
+001750     EXIT.
+
+001760*****************************************************************
+001770*  0100-LOAD-CONTROL                                             *
+001780*  LOADS TODAY'S RUN DATE FROM DLYCTL SO THE SAME PROGRAM CAN   *
+001790*  BE RERUN AS-OF A PAST DATE.  IF DLYCTL IS NOT AVAILABLE OR   *
+001800*  IS EMPTY, THE WIRED-IN DEFAULT RUN DATE IS LEFT IN PLACE.    *
+001810*****************************************************************
+001820 0100-LOAD-CONTROL.
+001830     OPEN INPUT DLY-CTL-FILE.
+001840     IF FS-CTL-FILE NOT = "00"
+001850         DISPLAY "DLYCTL NOT AVAILABLE, USING DEFAULT RUN DATE"
+001860             END-DISPLAY
+001870         GO TO 0100-BUILD-KEY
+001880     END-IF.
+
+001890     READ DLY-CTL-FILE
+001900         AT END
+001910             DISPLAY "DLYCTL EMPTY, USING DEFAULT RUN DATE"
+001920                 END-DISPLAY
+001930     END-READ.
+
+001940     IF FS-CTL-FILE = "00"
+001950         MOVE CTL-YEAR  TO WS-TODAY-YEAR
+001960         MOVE CTL-MONTH TO WS-TODAY-MONTH
+001970         MOVE CTL-DAY   TO WS-TODAY-DAY
+001980     END-IF.
+
+001990     CLOSE DLY-CTL-FILE.
+
+002000 0100-BUILD-KEY.
+002010     STRING WS-TODAY-YEAR WS-TODAY-MONTH WS-TODAY-DAY
+002020         DELIMITED BY SIZE INTO WS-TODAY-DATE-KEY
+002030     END-STRING.
+
+002040 0100-EXIT.
+002050     EXIT.
+
+002060*****************************************************************
+002070*  2000-COUNT-AUDIT                                             *
+002080*  ONE CBLAUDT RECORD EXISTS FOR EVERY CALCULATION CBLOPER HAS  *
+002090*  PERFORMED, INTERACTIVE OR BATCH.  ONLY TODAY'S RECORDS ARE   *
+002100*  COUNTED SINCE CBLAUDT ACCUMULATES ACROSS EVERY RUN AND THIS  *
+002110*  IS A DAILY REPORT.                                            *
+002120*****************************************************************
+002130 2000-COUNT-AUDIT.
+002140     PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+002150         UNTIL WS-AUDIT-EOF.
+
+002160 2000-EXIT.
+002170     EXIT.
+
+002180 2100-READ-AUDIT.
+002190     READ DLY-AUDIT-FILE
+002200         AT END
+002210             MOVE "Y" TO WS-AUDIT-EOF-SW
+002220     END-READ.
+002230     IF NOT WS-AUDIT-EOF
+002240         IF AR-TIMESTAMP (1:8) = WS-TODAY-DATE-KEY
+002250             ADD 1 TO WS-CALC-COUNT
+002260         END-IF
+002270     END-IF.
+
+002280 2100-EXIT.
+002290     EXIT.
+
+002300*****************************************************************
+002310*  3000-COUNT-ROSTER                                            *
+002320*  RIPRPT CARRIES TWO HEADING LINES FOLLOWED BY ONE DETAIL LINE *
+002330*  PER ROSTER MEMBER AGED, SO THE ROSTER COUNT IS THE TOTAL     *
+002340*  LINE COUNT LESS THE TWO HEADING LINES.                       *
+002350*****************************************************************
+002360 3000-COUNT-ROSTER.
+002370     PERFORM 3100-READ-ROSTER-LINE THRU 3100-EXIT
+002380         UNTIL WS-RIP-EOF.
+
+002390     IF WS-RIP-LINE-COUNT > 2
+002400         COMPUTE WS-ROSTER-COUNT = WS-RIP-LINE-COUNT - 2
+002410     END-IF.
+
+002420 3000-EXIT.
+002430     EXIT.
+
+002440 3100-READ-ROSTER-LINE.
+002450     READ DLY-RIP-FILE
+002460         AT END
+002470             MOVE "Y" TO WS-RIP-EOF-SW
+002480     END-READ.
+002490     IF NOT WS-RIP-EOF
+002500         ADD 1 TO WS-RIP-LINE-COUNT
+002510     END-IF.
+
+002520 3100-EXIT.
+002530     EXIT.
+
+002540 4000-READ-EX4-SUMMARY.
+002550     READ DLY-EX4-FILE
+002560         AT END
+002570             DISPLAY "EX4RPT HAS NO SUMMARY RECORD" END-DISPLAY
+002580         NOT AT END
+002590             MOVE "Y" TO WS-EX4-FOUND-SW
+002600     END-READ.
+
+002610 4000-EXIT.
+002620     EXIT.
+
+002630 8000-WRITE-REPORT.
+002640     WRITE DLY-OUT-RECORD FROM DLY-RPT-HDG-1.
+
+002650     MOVE WS-CALC-COUNT TO RL1-COUNT.
+002660     WRITE DLY-OUT-RECORD FROM DLY-RPT-LINE-1.
+
+002670     MOVE WS-ROSTER-COUNT TO RL2-COUNT.
+002680     WRITE DLY-OUT-RECORD FROM DLY-RPT-LINE-2.
+
+002690     IF WS-EX4-FOUND
+002700         MOVE XR-ENTRY-COUNT TO RL3-COUNT
+002710         WRITE DLY-OUT-RECORD FROM DLY-RPT-LINE-3
+002720         MOVE XR-TOTAL TO RL4-TOTAL
+002730         WRITE DLY-OUT-RECORD FROM DLY-RPT-LINE-4
+002740         IF XR-OVERFLOW
+002750             WRITE DLY-OUT-RECORD FROM DLY-RPT-LINE-5
+002760         END-IF
+002770     END-IF.
+
+002780 8000-EXIT.
+002790     EXIT.
+
+002800 9000-CLOSE-FILES.
+002810     CLOSE DLY-AUDIT-FILE.
+002820     CLOSE DLY-RIP-FILE.
+002830     CLOSE DLY-EX4-FILE.
+002840     CLOSE DLY-OUT-FILE.
+
+002850 9000-EXIT.
+002860     EXIT.
