@@ -0,0 +1,58 @@
+//NITEBAT1 JOB (ACCTNO),'R HANLEY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* NITEBAT1 - NIGHTLY BATCH STREAM.                               *
+//* RUNS CBLOPER, RIPASSO01, AND EX4 IN SEQUENCE AGAINST THEIR     *
+//* OVERNIGHT INPUT FILES.  EACH STEP IS CONDITIONED OFF THE       *
+//* RETURN CODE OF THE STEP BEFORE IT SO A BAD STEP STOPS THE      *
+//* STREAM RATHER THAN RUNNING ON WITH NO INPUT.                   *
+//*                                                                *
+//* RESTART.                                                       *
+//*   IF THE STREAM ABENDS OR CONDITION-FAILS PARTWAY THROUGH,     *
+//*   FIX WHATEVER CAUSED THE STEP TO FAIL AND RESUBMIT WITH       *
+//*   RESTART= SET TO THE FAILING STEP NAME:                       *
+//*     STEP010  -  RESTART=STEP010 (CBLOPER)                      *
+//*     STEP020  -  RESTART=STEP020 (RIPASSO01)                    *
+//*     STEP030  -  RESTART=STEP030 (EX4)                          *
+//*     STEP040  -  RESTART=STEP040 (DLYRPT)                       *
+//*   CBLOPER'S AUDIT LOG (CBLAUDT) AND LEDGER (CBLLEDG) ARE        *
+//*   OPENED EXTEND, SO RESTARTING STEP010 ALONE SIMPLY APPENDS    *
+//*   TO THEM AS USUAL - IT DOES NOT DOUBLE-COUNT ANY EARLIER      *
+//*   STEP's WORK, SINCE EACH STEP APPENDS ONLY ITS OWN RUN.        *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=CBLOPER
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CBLTRAN  DD DSN=PROD.BATCH.CBLOPER.TRANIN,DISP=SHR
+//CBLRPT   DD SYSOUT=*
+//CBLAUDT  DD DSN=PROD.BATCH.CBLOPER.AUDIT,DISP=SHR
+//CBLLEDG  DD DSN=PROD.BATCH.CBLOPER.LEDGER,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=RIPASSO01,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RIPROST  DD DSN=PROD.BATCH.RIPASSO.ROSTER,DISP=SHR
+//RIPRPT   DD DSN=PROD.BATCH.RIPASSO.RPT,DISP=SHR
+//RIPCTL   DD DSN=PROD.BATCH.RIPASSO.CTL,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EX4,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EX4IN    DD DSN=PROD.BATCH.EX4.NUMBERS,DISP=SHR
+//EX4RPT   DD DSN=PROD.BATCH.EX4.SUMMARY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=DLYRPT,COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CBLAUDT  DD DSN=PROD.BATCH.CBLOPER.AUDIT,DISP=SHR
+//RIPRPT   DD DSN=PROD.BATCH.RIPASSO.RPT,DISP=SHR
+//EX4RPT   DD DSN=PROD.BATCH.EX4.SUMMARY,DISP=SHR
+//DLYCTL   DD DSN=PROD.BATCH.DLYRPT.CTL,DISP=SHR
+//DLYOUT   DD SYSOUT=*
+//*
