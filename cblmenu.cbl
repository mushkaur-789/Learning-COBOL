@@ -0,0 +1,71 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     CBLMENU.
+000120 AUTHOR.         R HANLEY.
+000130 INSTALLATION.   DATA PROCESSING DEPT.
+000140 DATE-WRITTEN.   09/08/2026.
+000150 DATE-COMPILED.  TODAY.
+000160*****************************************************************
+000170*  CBLMENU - FRONT-END OPERATIONS MENU.                         *
+000180*  LETS AN OPERATOR MOVE BETWEEN THE DESK CALCULATOR (CBLOPER), *
+000190*  THE AGE CHECK (RIPASSO01), AND THE BATCH ADDER (EX4) IN ONE  *
+000200*  CONTINUOUS SESSION INSTEAD OF RELAUNCHING EACH ONE BY HAND.  *
+000210*****************************************************************
+000220*  MODIFICATION HISTORY.
+000230*  09/08/2026  RH  ORIGINAL VERSION.
+000240*****************************************************************
+000250 ENVIRONMENT DIVISION.
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280 01  WS-CHOICE           PIC 9.
+
+000290 PROCEDURE DIVISION.
+000300 0000-MAINLINE.
+000310     PERFORM 1000-MENU-DRIVER THRU 1000-EXIT.
+000320     GO TO 9999-PROGRAM-END.
+
+000330 9999-PROGRAM-END.
+000340     STOP RUN.
+
+000350 1000-MENU-DRIVER.
+000360     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT.
+
+000370     IF WS-CHOICE = 1
+000380         CALL "CBLOPER"
+000390         END-CALL
+000400     END-IF.
+
+000410     IF WS-CHOICE = 2
+000420         CALL "RIPASSO01"
+000430         END-CALL
+000440     END-IF.
+
+000450     IF WS-CHOICE = 3
+000460         CALL "EX4"
+000470         END-CALL
+000480     END-IF.
+
+000490     IF WS-CHOICE = 0
+000500         GO TO 1000-EXIT
+000510     ELSE
+000520         PERFORM 1000-MENU-DRIVER THRU 1000-EXIT
+000530     END-IF.
+
+000540 1000-EXIT.
+000550     EXIT.
+
+000560 1100-DISPLAY-MENU.
+000570     DISPLAY "CBLMENU - DAILY OPERATIONS MENU" END-DISPLAY.
+000580     DISPLAY "1- DESK CALCULATOR (CBLOPER)" END-DISPLAY.
+000590     DISPLAY "2- AGE CHECK (RIPASSO01)" END-DISPLAY.
+000600     DISPLAY "3- BATCH ADDER (EX4)" END-DISPLAY.
+000610     DISPLAY "0- END PROGRAM" END-DISPLAY.
+000620     DISPLAY "CHOOSE ONE OPTION" END-DISPLAY.
+000630     ACCEPT WS-CHOICE END-ACCEPT.
+
+000640     IF WS-CHOICE < 0 OR WS-CHOICE > 3
+000650         DISPLAY "CHOICE NOT VALID" END-DISPLAY
+000660         PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT
+000670     END-IF.
+
+000680 1100-EXIT.
+000690     EXIT.
