@@ -1,56 +1,173 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX4.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       01  FIRST-NUMBER    PIC 99.
-       01  SECOND-NUMBER   PIC 99.
-       01  THIRD-NUMBER    PIC 99.
-       01  THE-RESULT      PIC 9999.
-       01  COUNT-NUM       PIC 9.
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-           MOVE 0 TO COUNT-NUM.
-           PERFORM ADVISE-USER.
-           PERFORM INPUT-NUMBERS.
-           ACCEPT FIRST-NUMBER
-           END-ACCEPT.
-           PERFORM INPUT-NUMBERS.
-           ACCEPT SECOND-NUMBER
-           END-ACCEPT.
-           PERFORM INPUT-NUMBERS.
-           ACCEPT THIRD-NUMBER
-           END-ACCEPT.
-           PERFORM OUTPUT-RESULT.
-
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       ADVISE-USER.
-           DISPLAY "ADDITION OF 3 NUMBERS."
-           END-DISPLAY.
-
-       INPUT-NUMBERS.
-           PERFORM ADD-COUNT-NUM.
-           DISPLAY "ADD " COUNT-NUM " NUMBER: "
-           END-DISPLAY.
-
-
-       ADD-COUNT-NUM.
-           ADD 1 TO COUNT-NUM
-           END-ADD.
-
-       OUTPUT-RESULT.
-           COMPUTE THE-RESULT = FIRST-NUMBER +
-                               SECOND-NUMBER +
-                               THIRD-NUMBER
-           END-COMPUTE.
-
-           DISPLAY "tHE RESULT IS : " THE-RESULT
-           END-DISPLAY.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     EX4 IS INITIAL PROGRAM.
+000120 AUTHOR.         R HANLEY.
+000130 INSTALLATION.   DATA PROCESSING DEPT.
+000140 DATE-WRITTEN.   02/11/2019.
+000150 DATE-COMPILED.  TODAY.
+000160*****************************************************************
+000170*  EX4 - ADDS UP A BATCH OF NUMBERS READ FROM EX4IN, ONE PER     *
+000180*  LINE, AND PRINTS THE COUNT AND THE TOTAL.                     *
+000190*****************************************************************
+000200*  MODIFICATION HISTORY.
+000210*  09/08/2026  RH  REWORKED FROM A FIXED 3-NUMBER ADD-UP (FIRST-
+000220*                  NUMBER/SECOND-NUMBER/THIRD-NUMBER) TO READ AN
+000230*                  ARBITRARY-SIZED LIST FROM EX4IN INTO A TABLE.
+000240*  09/08/2026  RH  CHANGED ENTRIES AND THE RESULT TO SIGNED
+000250*                  DECIMAL (CURRENCY) FIELDS AND TRAPPED SIZE
+000260*                  ERROR ON THE RUNNING TOTAL.
+000270*  09/08/2026  RH  NOW WRITES THE BATCH COUNT AND TOTAL TO
+000280*                  EX4RPT SO THE CONSOLIDATED DAILY REPORT CAN
+000290*                  PICK THEM UP.
+000300*  09/08/2026  RH  CHANGED PROGRAM TERMINATION FROM STOP RUN TO
+000310*                  GOBACK SO THIS PROGRAM CAN ALSO BE CALLED AS
+000320*                  A SUBPROGRAM FROM THE NEW CBLMENU FRONT END.
+000330*  09/08/2026  RH  REVIEW FIXES - MARKED THE PROGRAM INITIAL SO A
+000340*                  REPEAT CALL FROM CBLMENU STARTS CLEAN, SET
+000350*                  RETURN-CODE ON A FAILED-OPEN EXIT, AND WROTE
+000360*                  THE OVERFLOW FLAG TO EX4RPT SO AN UNATTENDED
+000370*                  NIGHT RUN CAN SURFACE A CORRUPTED TOTAL
+000380*                  DOWNSTREAM INSTEAD OF ONLY DISPLAYING IT.
+000390*  09/08/2026  RH  REVIEW FIXES - 2100-LOAD-TABLE NOW STOPS
+000400*                  LOADING ONCE ENTRY-COUNT REACHES THE TABLE'S
+000410*                  999-ENTRY CEILING INSTEAD OF OVERFLOWING THE
+000420*                  COUNTER AND INDEXING NUMBER-TABLE OUT OF ITS
+000430*                  DECLARED RANGE.
+000440*****************************************************************
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT EX4-IN-FILE  ASSIGN TO "EX4IN"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS FS-EX4-IN-FILE.
+
+000510     SELECT EX4-RPT-FILE ASSIGN TO "EX4RPT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS FS-EX4-RPT-FILE.
+
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  EX4-IN-FILE
+000570     RECORDING MODE IS F.
+000580 01  EX4-IN-RECORD.
+000590     05  IN-NUMBER               PIC S9(07)V99
+000600                                  SIGN IS LEADING SEPARATE.
+000610     05  FILLER                  PIC X(69).
+
+000620 FD  EX4-RPT-FILE
+000630     RECORDING MODE IS F.
+000640     COPY EX4RPT.
+
+000650 WORKING-STORAGE SECTION.
+000660 01  FS-EX4-IN-FILE      PIC X(02) VALUE "00".
+000670 01  FS-EX4-RPT-FILE     PIC X(02) VALUE "00".
+000680 01  WS-EOF-SW           PIC X VALUE "N".
+000690     88  WS-IN-EOF               VALUE "Y".
+000700 01  WS-TOTAL-ERROR-SW   PIC X VALUE "N".
+000710     88  WS-TOTAL-OVERFLOW        VALUE "Y".
+
+000720 01  ENTRY-COUNT         PIC 9(03) COMP VALUE ZERO.
+000730 01  NUMBER-TABLE.
+000740     05  NUM-ENTRY OCCURS 1 TO 999 TIMES
+000750             DEPENDING ON ENTRY-COUNT
+000760             INDEXED BY NUM-IDX    PIC S9(07)V99.
+
+000770 01  THE-RESULT          PIC S9(09)V99.
+000780 01  WS-RESULT-EDIT      PIC -(8)9.99.
+
+000790 PROCEDURE DIVISION.
+000800 0000-MAINLINE.
+000810     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+000820     PERFORM 2000-READ-NUMBER THRU 2000-EXIT.
+
+000830     PERFORM 2100-LOAD-TABLE THRU 2100-EXIT
+000840         UNTIL WS-IN-EOF.
+
+000850     CLOSE EX4-IN-FILE.
+000860     PERFORM 3000-OUTPUT-RESULT THRU 3000-EXIT.
+000870     CLOSE EX4-RPT-FILE.
+
+000880 9999-PROGRAM-END.
+000890     GOBACK.
+
+000900 1000-OPEN-FILES.
+000910     OPEN INPUT EX4-IN-FILE.
+000920     IF FS-EX4-IN-FILE NOT = "00"
+000930         DISPLAY "UNABLE TO OPEN EX4IN, STATUS "
+000940             FS-EX4-IN-FILE END-DISPLAY
+000950         MOVE 16 TO RETURN-CODE
+000960         GO TO 9999-PROGRAM-END
+000970     END-IF.
+
+000980     OPEN OUTPUT EX4-RPT-FILE.
+000990     IF FS-EX4-RPT-FILE NOT = "00"
+001000         DISPLAY "UNABLE TO OPEN EX4RPT, STATUS "
+001010             FS-EX4-RPT-FILE END-DISPLAY
+001020         CLOSE EX4-IN-FILE
+001030         MOVE 16 TO RETURN-CODE
+001040         GO TO 9999-PROGRAM-END
+001050     END-IF.
+
+001060 1000-EXIT.
+001070     EXIT.
+
+001080 2000-READ-NUMBER.
+001090     READ EX4-IN-FILE
+001100         AT END
+001110             MOVE "Y" TO WS-EOF-SW
+001120     END-READ.
+
+001130 2000-EXIT.
+001140     EXIT.
+
+001150 2100-LOAD-TABLE.
+001160     IF ENTRY-COUNT >= 999
+001170         DISPLAY "** WARNING - EX4IN HAS MORE THAN 999 ENTRIES, "
+001180             "EXTRA ENTRIES ARE NOT LOADED **" END-DISPLAY
+001190         MOVE "Y" TO WS-EOF-SW
+001200     ELSE
+001210         ADD 1 TO ENTRY-COUNT
+001220         MOVE IN-NUMBER TO NUM-ENTRY (ENTRY-COUNT)
+001230         PERFORM 2000-READ-NUMBER THRU 2000-EXIT
+001240     END-IF.
+
+001250 2100-EXIT.
+001260     EXIT.
+
+001270*****************************************************************
+001280*  3000-OUTPUT-RESULT                                           *
+001290*  TOTALS HOWEVER MANY ENTRIES WERE ACTUALLY LOADED AND PRINTS  *
+001300*  THE COUNT AND THE GRAND TOTAL.                                *
+001310*****************************************************************
+001320 3000-OUTPUT-RESULT.
+001330     MOVE ZERO TO THE-RESULT.
+
+001340     IF ENTRY-COUNT > ZERO
+001350         PERFORM 3100-ADD-ENTRY THRU 3100-EXIT
+001360             VARYING NUM-IDX FROM 1 BY 1
+001370             UNTIL NUM-IDX > ENTRY-COUNT
+001380     END-IF.
+
+001390     MOVE THE-RESULT TO WS-RESULT-EDIT.
+001400     DISPLAY "NUMBER OF ENTRIES: " ENTRY-COUNT END-DISPLAY.
+001410     DISPLAY "THE RESULT IS : " WS-RESULT-EDIT END-DISPLAY.
+001420     IF WS-TOTAL-OVERFLOW
+001430         DISPLAY "** WARNING - TOTAL EXCEEDED FIELD CAPACITY, "
+001440             "RESULT IS NOT RELIABLE **" END-DISPLAY
+001450     END-IF.
+
+001460     MOVE ENTRY-COUNT TO XR-ENTRY-COUNT.
+001470     MOVE THE-RESULT  TO XR-TOTAL.
+001480     MOVE WS-TOTAL-ERROR-SW TO XR-OVERFLOW-SW.
+001490     WRITE EX4-RPT-RECORD.
+
+001500 3000-EXIT.
+001510     EXIT.
+
+001520 3100-ADD-ENTRY.
+001530     COMPUTE THE-RESULT = THE-RESULT + NUM-ENTRY (NUM-IDX)
+001540         ON SIZE ERROR
+001550             MOVE "Y" TO WS-TOTAL-ERROR-SW
+001560     END-COMPUTE.
+
+001570 3100-EXIT.
+001580     EXIT.
