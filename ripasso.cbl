@@ -1,104 +1,455 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RIPASSO01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01  NAME              PIC X(20).
-       01  D-YEAR            PIC 9999.
-       01  D-MONTH           PIC 99.
-       01  D-DAY             PIC 99.
-       01  AGE               PIC 999.
-       01  COUNT-AGE         PIC 999.
-       01  NEW-Y             PIC 9999.
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-
-           PERFORM ASK-NAME.
-           DISPLAY "USER PLEASE ENTER NOW YOUR DATE OF BIRTH"
-           END-DISPLAY.
-           PERFORM ASK-YEAR.
-           PERFORM ASK-MONTH.
-           PERFORM ASK-DAY.
-           MOVE 0 TO AGE.
-           MOVE D-YEAR TO NEW-Y
-           PERFORM CALC-AGE.
-
-       PROGRAM-END.
-           STOP RUN.
-
-       ASK-NAME.
-           DISPLAY "DEAR USER ENTER YOUR NAME" END-DISPLAY.
-           ACCEPT NAME END-ACCEPT.
-
-       PROGRAM-ASK-DATE-OF-BIRTH.
-       ASK-YEAR.
-           DISPLAY "YEAR: " END-DISPLAY.
-           ACCEPT D-YEAR END-ACCEPT.
-           IF D-YEAR < 1900 OR D-YEAR > 2026
-               DISPLAY "PLEASE ENTER A VALID YEAR" END-DISPLAY
-               PERFORM ASK-YEAR
-           END-IF.
-
-       ASK-MONTH.
-           DISPLAY "MONTH: " END-DISPLAY.
-           ACCEPT D-MONTH END-ACCEPT.
-           IF D-MONTH < 1 OR D-MONTH > 12
-               DISPLAY "PLEASE ENTER A VALID MONTH" END-DISPLAY
-               PERFORM ASK-MONTH
-           END-IF.
-
-       ASK-DAY.
-           DISPLAY "DAY: " END-DISPLAY.
-           ACCEPT D-DAY END-ACCEPT.
-           IF D-MONTH = 1
-               OR D-MONTH = 3
-               OR D-MONTH = 5
-               OR D-MONTH = 7
-               OR D-MONTH = 8
-               OR D-MONTH = 10
-               OR D-MONTH = 12
-               IF D-DAY < 1 OR D-DAY > 31
-                   DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
-                   PERFORM ASK-DAY
-                END-IF
-           END-IF.
-
-           IF D-MONTH = 4
-               OR D-MONTH = 6
-               OR D-MONTH = 9
-               OR D-MONTH = 11
-               IF D-DAY < 1 OR D-DAY > 30
-                   DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
-                   PERFORM ASK-DAY
-                END-IF
-           END-IF.
-
-           IF D-MONTH = 2
-               IF D-YEAR = 2024
-                  OR D-YEAR = 2020
-                  OR D-YEAR = 2016
-                  OR D-YEAR = 2012
-                  OR D-YEAR = 2008
-                  OR D-YEAR = 2004
-                   IF D-DAY < 1 OR D-DAY > 29
-                       DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
-                       PERFORM ASK-DAY
-                   END-IF
-               ELSE
-                   IF D-DAY < 1 OR D-DAY > 28
-                       DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
-                       PERFORM ASK-DAY
-                    END-IF
-               END-IF
-           END-IF.
-
-       CALC-AGE.
-           IF NEW-Y < 2026
-               COMPUTE NEW-Y = NEW-Y + 1 END-COMPUTE
-               ADD 1 TO AGE END-ADD
-               PERFORM CALC-AGE
-           ELSE
-               DISPLAY "YOUR AGE IS " AGE END-DISPLAY
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     RIPASSO01 IS INITIAL PROGRAM.
+000120 AUTHOR.         R HANLEY.
+000130 INSTALLATION.   DATA PROCESSING DEPT.
+000140 DATE-WRITTEN.   03/14/2019.
+000150 DATE-COMPILED.  TODAY.
+000160*****************************************************************
+000170*  RIPASSO01 - ASKS A USER'S NAME AND DATE OF BIRTH AND WORKS   *
+000180*  OUT THEIR CURRENT AGE.  CAN ALSO BE RUN IN BATCH MODE TO     *
+000190*  AGE AN ENTIRE ROSTER OF NAMES AND DATES OF BIRTH IN ONE PASS.*
+000200*****************************************************************
+000210*  MODIFICATION HISTORY.
+000220*  09/08/2026  RH  ADDED A BATCH MODE THAT READS A ROSTER FILE
+000230*                  OF NAME/DATE-OF-BIRTH RECORDS AND PRINTS AN
+000240*                  AGE REPORT FOR THE WHOLE ROSTER IN ONE RUN.
+000250*  09/08/2026  RH  CALC-AGE NOW ALLOWS FOR WHETHER THIS YEAR'S
+000260*                  BIRTHDAY HAS ALREADY OCCURRED INSTEAD OF
+000270*                  COUNTING A FULL YEAR FOR EVERY CALENDAR YEAR
+000280*                  THAT HAS STARTED.
+000290*  09/08/2026  RH  TODAY'S DATE IS NOW LOADED FROM THE RIPCTL
+000300*                  CONTROL FILE INSTEAD OF BEING WIRED IN, AND
+000310*                  THE FEBRUARY LEAP-YEAR TEST IS NOW A GENERAL
+000320*                  GREGORIAN CALCULATION INSTEAD OF A LIST OF
+000330*                  YEARS.
+000340*  09/08/2026  RH  ASK-NAME NOW REJECTS A BLANK NAME AND WARNS
+000350*                  IF THE NAME ALREADY APPEARS ON THE ROSTER
+000360*                  MASTER FILE (RIPROST).
+000370*  09/08/2026  RH  CHANGED PROGRAM TERMINATION FROM STOP RUN TO
+000380*                  GOBACK SO THIS PROGRAM CAN ALSO BE CALLED AS
+000390*                  A SUBPROGRAM FROM THE NEW CBLMENU FRONT END.
+000400*  09/08/2026  RH  REVIEW FIXES - MARKED THE PROGRAM INITIAL SO A
+000410*                  REPEAT CALL FROM CBLMENU STARTS CLEAN, AND SET
+000420*                  RETURN-CODE BEFORE A FAILED-OPEN EXIT SO A
+000430*                  CALLING JCL STEP CAN ACTUALLY DETECT THE
+000440*                  FAILURE.
+000450*****************************************************************
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT RIP-ROSTER-FILE  ASSIGN TO "RIPROST"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS FS-ROSTER-FILE.
+
+000520     SELECT RIP-RPT-FILE     ASSIGN TO "RIPRPT"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS FS-RPT-FILE.
+
+000550     SELECT RIP-CTL-FILE     ASSIGN TO "RIPCTL"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS FS-CTL-FILE.
+
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  RIP-ROSTER-FILE
+000610     RECORDING MODE IS F.
+000620 01  RIP-ROSTER-RECORD.
+000630     05  RR-NAME                 PIC X(20).
+000640     05  RR-YEAR                 PIC 9(04).
+000650     05  RR-MONTH                PIC 9(02).
+000660     05  RR-DAY                  PIC 9(02).
+000670     05  FILLER                  PIC X(52).
+
+000680 FD  RIP-RPT-FILE
+000690     RECORDING MODE IS F.
+000700 01  RIP-RPT-RECORD              PIC X(132).
+
+000710 FD  RIP-CTL-FILE
+000720     RECORDING MODE IS F.
+000730 01  RIP-CTL-RECORD.
+000740     05  CTL-YEAR                PIC 9(04).
+000750     05  CTL-MONTH               PIC 9(02).
+000760     05  CTL-DAY                 PIC 9(02).
+000770     05  FILLER                  PIC X(70).
+
+000780 WORKING-STORAGE SECTION.
+000790 01  NAME              PIC X(20).
+000800 01  D-YEAR            PIC 9999.
+000810 01  D-MONTH           PIC 99.
+000820 01  D-DAY             PIC 99.
+000830 01  AGE               PIC 999.
+000840 01  COUNT-AGE         PIC 999.
+000850 01  NEW-Y             PIC 9999.
+
+000860 01  WS-TODAY-YEAR     PIC 9999 VALUE 2026.
+000870 01  WS-TODAY-MONTH    PIC 99   VALUE 08.
+000880 01  WS-TODAY-DAY      PIC 99   VALUE 09.
+
+000890 01  FS-ROSTER-FILE    PIC X(02) VALUE "00".
+000900 01  FS-RPT-FILE       PIC X(02) VALUE "00".
+000910 01  FS-CTL-FILE       PIC X(02) VALUE "00".
+
+000920 01  WS-LEAP-SW        PIC X VALUE "N".
+000930     88  WS-IS-LEAP-YEAR          VALUE "Y".
+000940 01  WS-DIV-QUOT       PIC 9(04).
+000950 01  WS-DIV-REM        PIC 9(02).
+
+000960 01  WS-RUN-MODE-ANS   PIC X VALUE SPACE.
+000970     88  WS-MODE-BATCH            VALUE "B" "b".
+000980     88  WS-MODE-INTERACTIVE      VALUE "I" "i".
+
+000990 01  WS-EOF-SW         PIC X VALUE "N".
+001000     88  WS-ROSTER-EOF            VALUE "Y".
+
+001010 01  WS-BATCH-COUNT    PIC 9(05) COMP VALUE ZERO.
+
+001020 01  WS-DUP-EOF-SW     PIC X VALUE "N".
+001030     88  WS-DUP-EOF               VALUE "Y".
+001040 01  WS-DUP-FOUND-SW   PIC X VALUE "N".
+001050     88  WS-DUP-FOUND             VALUE "Y".
+
+001060 01  RIP-RPT-HDG-1.
+001070     05  FILLER                  PIC X(10) VALUE "RIPASSO01".
+001080     05  FILLER                  PIC X(30)
+001090             VALUE "BATCH AGE REPORT".
+001100     05  FILLER                  PIC X(92) VALUE SPACES.
+
+001110 01  RIP-RPT-HDG-2.
+001120     05  FILLER                  PIC X(20) VALUE "NAME".
+001130     05  FILLER                  PIC X(02) VALUE SPACES.
+001140     05  FILLER                  PIC X(10) VALUE "DATE OF BR".
+001150     05  FILLER                  PIC X(02) VALUE SPACES.
+001160     05  FILLER                  PIC X(03) VALUE "AGE".
+001170     05  FILLER                  PIC X(95) VALUE SPACES.
+
+001180 01  RIP-RPT-LINE.
+001190     05  RL-NAME                 PIC X(20).
+001200     05  FILLER                  PIC X(02) VALUE SPACES.
+001210     05  RL-DOB-MM               PIC 99.
+001220     05  FILLER                  PIC X VALUE "/".
+001230     05  RL-DOB-DD               PIC 99.
+001240     05  FILLER                  PIC X VALUE "/".
+001250     05  RL-DOB-YYYY             PIC 9(04).
+001260     05  FILLER                  PIC X(02) VALUE SPACES.
+001270     05  RL-AGE                  PIC ZZ9.
+001280     05  FILLER                  PIC X(95) VALUE SPACES.
+
+001290 PROCEDURE DIVISION.
+001300 0000-MAINLINE.
+001310     PERFORM 0100-LOAD-CONTROL THRU 0100-EXIT.
+
+001320     DISPLAY "RUN INTERACTIVELY OR IN BATCH (I/B) ? "
+001330         END-DISPLAY.
+001340     ACCEPT WS-RUN-MODE-ANS END-ACCEPT.
+
+001350     EVALUATE TRUE
+001360         WHEN WS-MODE-BATCH
+001370             PERFORM 2000-BATCH-DRIVER THRU 2000-EXIT
+001380         WHEN OTHER
+001390             PERFORM 1000-INTERACTIVE-DRIVER THRU 1000-EXIT
+001400     END-EVALUATE.
+
+001410     GO TO 9999-PROGRAM-END.
+
+001420 9999-PROGRAM-END.
+001430     GOBACK.
+
+001440*****************************************************************
+001450*  0100-LOAD-CONTROL                                             *
+001460*  LOADS TODAY'S RUN DATE FROM RIPCTL SO THE SAME PROGRAM CAN   *
+001470*  BE RERUN AS-OF A PAST DATE.  IF RIPCTL IS NOT AVAILABLE OR   *
+001480*  IS EMPTY, THE WIRED-IN DEFAULT RUN DATE IS LEFT IN PLACE.    *
+001490*****************************************************************
+001500 0100-LOAD-CONTROL.
+001510     OPEN INPUT RIP-CTL-FILE.
+001520     IF FS-CTL-FILE NOT = "00"
+001530         DISPLAY "RIPCTL NOT AVAILABLE, USING DEFAULT RUN DATE"
+001540             END-DISPLAY
+001550         GO TO 0100-EXIT
+001560     END-IF.
+
+001570     READ RIP-CTL-FILE
+001580         AT END
+001590             DISPLAY "RIPCTL EMPTY, USING DEFAULT RUN DATE"
+001600                 END-DISPLAY
+001610     END-READ.
+
+001620     IF FS-CTL-FILE = "00"
+001630         MOVE CTL-YEAR  TO WS-TODAY-YEAR
+001640         MOVE CTL-MONTH TO WS-TODAY-MONTH
+001650         MOVE CTL-DAY   TO WS-TODAY-DAY
+001660     END-IF.
+
+001670     CLOSE RIP-CTL-FILE.
+
+001680 0100-EXIT.
+001690     EXIT.
+
+001700*****************************************************************
+001710*  1000-INTERACTIVE-DRIVER                                      *
+001720*  THE ORIGINAL SINGLE-PERSON, SINGLE-PASS DIALOGUE.             *
+001730*****************************************************************
+001740 1000-INTERACTIVE-DRIVER.
+001750     PERFORM 1100-ASK-NAME THRU 1100-EXIT.
+001760     DISPLAY "USER PLEASE ENTER NOW YOUR DATE OF BIRTH"
+001770     END-DISPLAY.
+001780     PERFORM 1200-ASK-YEAR THRU 1200-EXIT.
+001790     PERFORM 1300-ASK-MONTH THRU 1300-EXIT.
+001800     PERFORM 1400-ASK-DAY THRU 1400-EXIT.
+001810     MOVE 0 TO AGE.
+001820     MOVE D-YEAR TO NEW-Y.
+001830     PERFORM 5000-CALC-AGE THRU 5000-EXIT.
+001840     DISPLAY "YOUR AGE IS " AGE END-DISPLAY.
+
+001850 1000-EXIT.
+001860     EXIT.
+
+001870 1100-ASK-NAME.
+001880     DISPLAY "DEAR USER ENTER YOUR NAME" END-DISPLAY.
+001890     ACCEPT NAME END-ACCEPT.
+
+001900     IF NAME = SPACES
+001910         DISPLAY "NAME CANNOT BE BLANK, PLEASE ENTER AGAIN"
+001920             END-DISPLAY
+001930         PERFORM 1100-ASK-NAME THRU 1100-EXIT
+001940     ELSE
+001950         PERFORM 1110-CHECK-DUP-NAME THRU 1110-EXIT
+001960     END-IF.
+
+001970 1100-EXIT.
+001980     EXIT.
+
+001990*****************************************************************
+002000*  1110-CHECK-DUP-NAME                                          *
+002010*  WARNS (BUT DOES NOT REJECT) IF THE NAME JUST ENTERED ALREADY *
+002020*  APPEARS ON THE ROSTER MASTER FILE (RIPROST).  IF RIPROST IS  *
+002030*  NOT AVAILABLE THE CHECK IS SIMPLY SKIPPED.                   *
+002040*****************************************************************
+002050 1110-CHECK-DUP-NAME.
+002060     MOVE "N" TO WS-DUP-EOF-SW.
+002070     MOVE "N" TO WS-DUP-FOUND-SW.
+
+002080     OPEN INPUT RIP-ROSTER-FILE.
+002090     IF FS-ROSTER-FILE NOT = "00"
+002100         GO TO 1110-EXIT
+002110     END-IF.
+
+002120     PERFORM 1120-READ-DUP-CHECK THRU 1120-EXIT
+002130         UNTIL WS-DUP-EOF OR WS-DUP-FOUND.
+
+002140     CLOSE RIP-ROSTER-FILE.
+
+002150     IF WS-DUP-FOUND
+002160         DISPLAY
+002170             "WARNING - THIS NAME ALREADY APPEARS ON THE ROSTER"
+002180         END-DISPLAY
+002190     END-IF.
+
+002200 1110-EXIT.
+002210     EXIT.
+
+002220 1120-READ-DUP-CHECK.
+002230     READ RIP-ROSTER-FILE
+002240         AT END
+002250             MOVE "Y" TO WS-DUP-EOF-SW
+002260         NOT AT END
+002270             IF RR-NAME = NAME
+002280                 MOVE "Y" TO WS-DUP-FOUND-SW
+002290             END-IF
+002300     END-READ.
+
+002310 1120-EXIT.
+002320     EXIT.
+
+002330 1200-ASK-YEAR.
+002340     DISPLAY "YEAR: " END-DISPLAY.
+002350     ACCEPT D-YEAR END-ACCEPT.
+002360     IF D-YEAR < 1900 OR D-YEAR > WS-TODAY-YEAR
+002370         DISPLAY "PLEASE ENTER A VALID YEAR" END-DISPLAY
+002380         PERFORM 1200-ASK-YEAR THRU 1200-EXIT
+002390     END-IF.
+
+002400 1200-EXIT.
+002410     EXIT.
+
+002420 1300-ASK-MONTH.
+002430     DISPLAY "MONTH: " END-DISPLAY.
+002440     ACCEPT D-MONTH END-ACCEPT.
+002450     IF D-MONTH < 1 OR D-MONTH > 12
+002460         DISPLAY "PLEASE ENTER A VALID MONTH" END-DISPLAY
+002470         PERFORM 1300-ASK-MONTH THRU 1300-EXIT
+002480     END-IF.
+
+002490 1300-EXIT.
+002500     EXIT.
+
+002510 1400-ASK-DAY.
+002520     DISPLAY "DAY: " END-DISPLAY.
+002530     ACCEPT D-DAY END-ACCEPT.
+002540     IF D-MONTH = 1
+002550         OR D-MONTH = 3
+002560         OR D-MONTH = 5
+002570         OR D-MONTH = 7
+002580         OR D-MONTH = 8
+002590         OR D-MONTH = 10
+002600         OR D-MONTH = 12
+002610         IF D-DAY < 1 OR D-DAY > 31
+002620             DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
+002630             PERFORM 1400-ASK-DAY THRU 1400-EXIT
+002640          END-IF
+002650     END-IF.
+
+002660     IF D-MONTH = 4
+002670         OR D-MONTH = 6
+002680         OR D-MONTH = 9
+002690         OR D-MONTH = 11
+002700         IF D-DAY < 1 OR D-DAY > 30
+002710             DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
+002720             PERFORM 1400-ASK-DAY THRU 1400-EXIT
+002730          END-IF
+002740     END-IF.
+
+002750     IF D-MONTH = 2
+002760         PERFORM 1450-CHECK-LEAP-YEAR THRU 1450-EXIT
+002770         IF WS-IS-LEAP-YEAR
+002780             IF D-DAY < 1 OR D-DAY > 29
+002790                 DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
+002800                 PERFORM 1400-ASK-DAY THRU 1400-EXIT
+002810             END-IF
+002820         ELSE
+002830             IF D-DAY < 1 OR D-DAY > 28
+002840                 DISPLAY "PLEASE ENTER A VALID DAY" END-DISPLAY
+002850                 PERFORM 1400-ASK-DAY THRU 1400-EXIT
+002860              END-IF
+002870         END-IF
+002880     END-IF.
+
+002890 1400-EXIT.
+002900     EXIT.
+
+002910*****************************************************************
+002920*  1450-CHECK-LEAP-YEAR                                         *
+002930*  A YEAR IS A LEAP YEAR WHEN IT DIVIDES EVENLY BY 4, EXCEPT    *
+002940*  CENTURY YEARS MUST ALSO DIVIDE EVENLY BY 400.                *
+002950*****************************************************************
+002960 1450-CHECK-LEAP-YEAR.
+002970     MOVE "N" TO WS-LEAP-SW.
+002980     DIVIDE D-YEAR BY 4 GIVING WS-DIV-QUOT
+002990         REMAINDER WS-DIV-REM.
+003000     IF WS-DIV-REM = 0
+003010         DIVIDE D-YEAR BY 100 GIVING WS-DIV-QUOT
+003020             REMAINDER WS-DIV-REM
+003030         IF WS-DIV-REM NOT = 0
+003040             MOVE "Y" TO WS-LEAP-SW
+003050         ELSE
+003060             DIVIDE D-YEAR BY 400 GIVING WS-DIV-QUOT
+003070                 REMAINDER WS-DIV-REM
+003080             IF WS-DIV-REM = 0
+003090                 MOVE "Y" TO WS-LEAP-SW
+003100             END-IF
+003110         END-IF
+003120     END-IF.
+
+003130 1450-EXIT.
+003140     EXIT.
+
+003150*****************************************************************
+003160*  2000-BATCH-DRIVER                                            *
+003170*  AGES AN ENTIRE ROSTER OF NAME/DATE-OF-BIRTH RECORDS IN ONE    *
+003180*  PASS AND PRINTS THE RESULTS TO RIP-RPT-FILE.                  *
+003190*****************************************************************
+003200 2000-BATCH-DRIVER.
+003210     PERFORM 2050-BATCH-OPEN THRU 2050-EXIT.
+003220     PERFORM 2100-BATCH-READ-ROSTER THRU 2100-EXIT.
+
+003230     PERFORM 2200-BATCH-PROCESS-ROSTER THRU 2200-EXIT
+003240         UNTIL WS-ROSTER-EOF.
+
+003250     PERFORM 2900-BATCH-CLOSE THRU 2900-EXIT.
+
+003260 2000-EXIT.
+003270     EXIT.
+
+003280 2050-BATCH-OPEN.
+003290     OPEN INPUT RIP-ROSTER-FILE.
+003300     IF FS-ROSTER-FILE NOT = "00"
+003310         DISPLAY "UNABLE TO OPEN RIPROST, STATUS "
+003320             FS-ROSTER-FILE END-DISPLAY
+003330         MOVE 16 TO RETURN-CODE
+003340         GO TO 9999-PROGRAM-END
+003350     END-IF.
+
+003360     OPEN OUTPUT RIP-RPT-FILE.
+003370     IF FS-RPT-FILE NOT = "00"
+003380         DISPLAY "UNABLE TO OPEN RIPRPT, STATUS "
+003390             FS-RPT-FILE END-DISPLAY
+003400         CLOSE RIP-ROSTER-FILE
+003410         MOVE 16 TO RETURN-CODE
+003420         GO TO 9999-PROGRAM-END
+003430     END-IF.
+
+003440     WRITE RIP-RPT-RECORD FROM RIP-RPT-HDG-1.
+003450     WRITE RIP-RPT-RECORD FROM RIP-RPT-HDG-2.
+
+003460 2050-EXIT.
+003470     EXIT.
+
+003480 2100-BATCH-READ-ROSTER.
+003490     READ RIP-ROSTER-FILE
+003500         AT END
+003510             MOVE "Y" TO WS-EOF-SW
+003520     END-READ.
+
+003530 2100-EXIT.
+003540     EXIT.
+
+003550 2200-BATCH-PROCESS-ROSTER.
+003560     MOVE RR-NAME TO NAME.
+003570     MOVE RR-YEAR TO D-YEAR.
+003580     MOVE RR-MONTH TO D-MONTH.
+003590     MOVE RR-DAY TO D-DAY.
+003600     MOVE 0 TO AGE.
+003610     MOVE D-YEAR TO NEW-Y.
+003620     PERFORM 5000-CALC-AGE THRU 5000-EXIT.
+
+003630     MOVE NAME TO RL-NAME.
+003640     MOVE D-MONTH TO RL-DOB-MM.
+003650     MOVE D-DAY TO RL-DOB-DD.
+003660     MOVE D-YEAR TO RL-DOB-YYYY.
+003670     MOVE AGE TO RL-AGE.
+003680     WRITE RIP-RPT-RECORD FROM RIP-RPT-LINE.
+
+003690     ADD 1 TO WS-BATCH-COUNT.
+003700     PERFORM 2100-BATCH-READ-ROSTER THRU 2100-EXIT.
+
+003710 2200-EXIT.
+003720     EXIT.
+
+003730 2900-BATCH-CLOSE.
+003740     CLOSE RIP-ROSTER-FILE.
+003750     CLOSE RIP-RPT-FILE.
+003760     DISPLAY "ROSTER RECORDS AGED: " WS-BATCH-COUNT END-DISPLAY.
+
+003770 2900-EXIT.
+003780     EXIT.
+
+003790*****************************************************************
+003800*  5000-CALC-AGE                                                *
+003810*  SHARED AGE CALCULATION USED BY BOTH THE INTERACTIVE DIALOGUE *
+003820*  AND THE BATCH ROSTER DRIVER.                                 *
+003830*****************************************************************
+003840 5000-CALC-AGE.
+003850     IF NEW-Y < WS-TODAY-YEAR
+003860         COMPUTE NEW-Y = NEW-Y + 1 END-COMPUTE
+003870         ADD 1 TO AGE END-ADD
+003880         PERFORM 5000-CALC-AGE THRU 5000-EXIT
+003890     ELSE
+003900         IF D-MONTH > WS-TODAY-MONTH
+003910             OR (D-MONTH = WS-TODAY-MONTH AND
+003920                 D-DAY > WS-TODAY-DAY)
+003930             SUBTRACT 1 FROM AGE
+003940         END-IF
+003950     END-IF.
+
+003960 5000-EXIT.
+003970     EXIT.
