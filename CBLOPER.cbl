@@ -1,190 +1,994 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBLOPER.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-      *INPUT DATA FROM THE USER
-       01  THE-CHOICE          PIC 9.
-       01  ADD-MORE            PIC X VALUE IS SPACE.
-       01  ENTRY-NUM-1         PIC -Z(20).99.
-       01  ENTRY-NUM-2         PIC -Z(20).99.
-      *DISPLAY RESULT OF OPERATION
-       01  THE-SUM             PIC -Z(20).99.
-       01  THE-DIFF            PIC -Z(20).99.
-       01  THE-PRODUCT         PIC -Z(20).99.
-       01  THE-DIVIDEND        PIC -Z(20).99.
-       01  THE-PERCENTAGE      PIC -Z(20).99.
-       01  THE-REMAINDER       PIC 9(6).99.
-      *DATA FOR OPERATION
-       01  NUM-1               PIC S9(20)V99.
-       01  NUM-2               PIC S9(20)V99.
-       01  NUM-3               PIC S9(20)V99.
-       01  THE-RESULT          PIC S9(20)V99 VALUE IS ZERO.
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           PERFORM DISPLAY-MENU.
-
-           IF THE-CHOICE = 1
-               DISPLAY "ADDITION" END-DISPLAY
-               PERFORM ADD-OPER
-           END-IF.
-
-           IF THE-CHOICE = 2
-               DISPLAY "SUBTRACTION" END-DISPLAY
-               DISPLAY "ENTER THE MINUEND:" END-DISPLAY
-               ACCEPT ENTRY-NUM-1 END-ACCEPT
-               MOVE ENTRY-NUM-1 TO THE-RESULT
-               PERFORM SUB-OPER
-           END-IF.
-
-           IF THE-CHOICE = 3
-               DISPLAY "ENTER THE MULTIPLICAND:" END-DISPLAY
-               ACCEPT ENTRY-NUM-1 END-ACCEPT
-               MOVE ENTRY-NUM-1 TO THE-RESULT
-               PERFORM MUL-OPER
-           END-IF.
-
-           IF THE-CHOICE = 4
-               DISPLAY "ENTER THE QUOTIENT:" END-DISPLAY
-               ACCEPT ENTRY-NUM-1 END-ACCEPT
-               MOVE ENTRY-NUM-1 TO NUM-1
-
-               DISPLAY "ENTER THE DIVISOR:" END-DISPLAY
-               ACCEPT ENTRY-NUM-2 END-ACCEPT
-               MOVE ENTRY-NUM-2 TO NUM-2
-               PERFORM DIV-OPER
-           END-IF.
-
-           IF THE-CHOICE = 5
-               DISPLAY "ENTER THE NUMBER:" END-DISPLAY
-               ACCEPT ENTRY-NUM-1 END-ACCEPT
-               MOVE ENTRY-NUM-1 TO NUM-1
-
-               DISPLAY "ENTER THE PERCENTAGE:" END-DISPLAY
-               ACCEPT ENTRY-NUM-2 END-ACCEPT
-               MOVE ENTRY-NUM-2 TO NUM-2
-               PERFORM PERC-OPER
-           END-IF.
-
-           IF THE-CHOICE = 0
-               PERFORM PROGRAM-END
-           END-IF.
-
-       PROGRAM-END.
-           STOP RUN.
-
-       DISPLAY-MENU.
-           DISPLAY "PLEASE CHOOSE AN OPERATION"
-           END-DISPLAY.
-
-           DISPLAY "1- ADDITION" END-DISPLAY.
-           DISPLAY "2- SUBTRACTION" END-DISPLAY.
-           DISPLAY "3- MULTIPLICATION" END-DISPLAY.
-           DISPLAY "4- DIVISION" END-DISPLAY.
-           DISPLAY "5- CALCULATE PER PERCENTAGE" END-DISPLAY.
-           DISPLAY "0- END PROGRAM" END-DISPLAY.
-           DISPLAY "CHOOSE ONE OPTION" END-DISPLAY.
-           ACCEPT THE-CHOICE END-ACCEPT.
-
-           IF THE-CHOICE < 0 OR THE-CHOICE > 5
-               DISPLAY "CHOICE NOT VALID" END-DISPLAY
-               PERFORM DISPLAY-MENU
-           END-IF.
-
-       ADD-NUMBER.
-           DISPLAY "CONTINUE WITH ANOTHER NUMBER? (Y = YES / N = NO)"
-           END-DISPLAY.
-           ACCEPT ADD-MORE END-ACCEPT.
-
-           IF ADD-MORE = "y"
-              MOVE "Y" TO ADD-MORE
-           ELSE
-               IF ADD-MORE = "n"
-                  MOVE "N" TO ADD-MORE
-               END-IF
-           END-IF.
-
-           IF ADD-MORE NOT= "Y"  AND ADD-MORE NOT= "N"
-               DISPLAY "CHOICE NOT VALID. TRY AGAIN" END-DISPLAY
-               PERFORM ADD-NUMBER
-           END-IF.
-
-       ADD-OPER.
-
-           DISPLAY "ENTER NUMBER:" END-DISPLAY.
-           ACCEPT ENTRY-NUM-1 END-ACCEPT.
-           MOVE ENTRY-NUM-1 TO NUM-1.
-           ADD NUM-1 TO THE-RESULT END-ADD.
-           PERFORM ADD-NUMBER.
-           IF ADD-MORE = "Y"
-               PERFORM ADD-OPER
-           ELSE
-               MOVE THE-RESULT TO THE-SUM
-               DISPLAY "THE SUM IS: " THE-SUM END-DISPLAY
-               PERFORM PROGRAM-END
-           END-IF.
-
-       SUB-OPER.
-           DISPLAY "ENTER THE SUBTRAHEND:" END-DISPLAY.
-           ACCEPT ENTRY-NUM-2 END-ACCEPT.
-           MOVE ENTRY-NUM-2 TO NUM-1.
-
-           SUBTRACT NUM-1 FROM THE-RESULT
-           GIVING THE-RESULT
-           END-SUBTRACT.
-           PERFORM ADD-NUMBER.
-
-           IF ADD-MORE = "Y"
-               PERFORM SUB-OPER
-           ELSE
-               MOVE THE-RESULT TO THE-DIFF
-               DISPLAY "THE DIFFERENCE IS: " THE-DIFF END-DISPLAY
-               PERFORM PROGRAM-END
-           END-IF.
-
-       MUL-OPER.
-           DISPLAY "ENTER THE MULTIPLICATOR:" END-DISPLAY.
-           ACCEPT ENTRY-NUM-2 END-ACCEPT.
-           MOVE ENTRY-NUM-2 TO NUM-2.
-
-           MULTIPLY THE-RESULT BY NUM-2
-           GIVING THE-RESULT
-           END-MULTIPLY.
-           MOVE THE-RESULT TO THE-PRODUCT.
-           DISPLAY "THE PRODUCT IS: " THE-PRODUCT END-DISPLAY.
-           PERFORM ADD-NUMBER.
-
-           IF ADD-MORE = "Y"
-               PERFORM MUL-OPER
-           ELSE
-               MOVE THE-RESULT TO THE-PRODUCT
-               DISPLAY "THE PRODUCT IS: " THE-PRODUCT END-DISPLAY
-               PERFORM PROGRAM-END
-           END-IF.
-
-       DIV-OPER.
-           DIVIDE NUM-1 BY NUM-2
-           GIVING THE-RESULT
-           REMAINDER THE-REMAINDER
-           END-DIVIDE.
-
-           MOVE THE-RESULT TO THE-DIVIDEND
-           DISPLAY ENTRY-NUM-1 " / " ENTRY-NUM-2 END-DISPLAY.
-           DISPLAY "THE DIVIDEND IS: " THE-DIVIDEND END-DISPLAY.
-           DISPLAY "THE REMAINDER IS: " THE-REMAINDER END-DISPLAY.
-
-       PERC-OPER. 
-           MULTIPLY NUM-1 BY NUM-2
-           GIVING NUM-3 
-           END-MULTIPLY. 
-               
-           DIVIDE NUM-3 BY 100
-           GIVING THE-RESULT 
-           END-DIVIDE.
-           
-           MOVE THE-RESULT TO THE-PERCENTAGE
-           DISPLAY "THE "ENTRY-NUM-2"% OF " ENTRY-NUM-1 " IS: "
-      -    THE-PERCENTAGE END-DISPLAY.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     CBLOPER IS INITIAL PROGRAM.
+000120 AUTHOR.         R HANLEY.
+000130 INSTALLATION.   DATA PROCESSING DEPT.
+000140 DATE-WRITTEN.   01/05/2019.
+000150 DATE-COMPILED.  TODAY.
+000160*****************************************************************
+000170*  CBLOPER - DESK CALCULATOR                                    *
+000180*  PERFORMS ADDITION, SUBTRACTION, MULTIPLICATION, DIVISION     *
+000190*  AND PERCENTAGE CALCULATIONS EITHER FROM THE TERMINAL OR,     *
+000200*  FOR A DAY'S WORTH OF WORK AT ONCE, FROM A TRANSACTION FILE.  *
+000210*****************************************************************
+000220*  MODIFICATION HISTORY.
+000230*  09/08/2026  RH  ADDED BATCH/FILE-DRIVEN MODE (CBLTRAN/CBLRPT)
+000240*                  SO A WHOLE DAY'S TRANSACTIONS CAN BE RUN AT
+000250*                  ONCE INSTEAD OF ONE ACCEPT AT A TIME.
+000260*  09/08/2026  RH  ADDED AUDIT LOG (CBLAUDT) - ONE RECORD PER
+000270*                  OPERATION PERFORMED, INTERACTIVE OR BATCH.
+000280*  09/08/2026  RH  INTERACTIVE MENU NOW LOOPS BACK AFTER AN
+000290*                  OPERATION INSTEAD OF ENDING THE SESSION.
+000300*                  ADDED GRAND-TOTAL LEDGER (CBLLEDG).
+000310*  09/08/2026  RH  ADDED MENU OPTIONS 6 AND 7 - WHAT PERCENT ONE
+000320*                  NUMBER IS OF ANOTHER, AND PERCENT INCREASE/
+000330*                  DECREASE BETWEEN TWO NUMBERS.
+000340*  09/08/2026  RH  ADDED A MEMORY FILE (CBLMEM) AND MENU OPTIONS
+000350*                  8 AND 9 SO THE LAST SAVED RESULT CAN BE
+000360*                  RECALLED OR SAVED LIKE A DESK CALCULATOR'S
+000370*                  MR/MS KEYS, CARRYING A TOTAL ACROSS SESSIONS.
+000380*  09/08/2026  RH  CHANGED PROGRAM TERMINATION FROM STOP RUN TO
+000390*                  GOBACK SO THIS PROGRAM CAN ALSO BE CALLED AS
+000400*                  A SUBPROGRAM FROM THE NEW CBLMENU FRONT END.
+000410*  09/08/2026  RH  REVIEW FIXES - MARKED THE PROGRAM INITIAL SO A
+000420*                  REPEAT CALL FROM CBLMENU STARTS CLEAN; ZEROED
+000430*                  THE-RESULT ON A REJECTED ZERO-DIVISOR/BASE/
+000440*                  START BATCH TRANSACTION SO THE AUDIT AND
+000450*                  LEDGER RECORDS DO NOT CARRY OVER THE PRIOR
+000460*                  TRANSACTION'S RESULT; AUDIT NOW WRITES ONE
+000470*                  RECORD PER NUMBER ENTERED ON A CHAINED ADD,
+000480*                  SUBTRACT, OR MULTIPLY SO THE FULL CALCULATION
+000490*                  CAN BE RECONSTRUCTED; WIDENED THE PRINTED
+000500*                  OPERAND/RESULT COLUMNS TO MATCH THE 13-DIGIT
+000510*                  TRANSACTION RECORD; SET RETURN-CODE AND CLOSE
+000520*                  ANY FILE ALREADY OPEN BEFORE A FAILED-OPEN
+000530*                  EXIT; SHORTENED THE INVALID-OPCODE LITERAL TO
+000540*                  FIT ITS FIELD; REMOVED THE UNREACHABLE
+000550*                  9999-EXIT PARAGRAPH.
+000560*  09/08/2026  RH  REVIEW FIXES - AN UNRECOGNIZED BATCH OPCODE NOW
+000570*                  ALSO ZEROES THE-RESULT SO IT CANNOT CARRY A
+000580*                  PRIOR TRANSACTION'S VALUE INTO THE AUDIT AND
+000590*                  LEDGER RECORDS; TRAPPED SIZE ERROR ON THE
+000600*                  BATCH MULTIPLY SO A 26-DIGIT PRODUCT IS
+000610*                  REJECTED INSTEAD OF SILENTLY TRUNCATED; MENU
+000620*                  CHOICE 1 (ADDITION) NOW ASKS FOR AND RESETS ON
+000630*                  A FIRST NUMBER THE SAME WAY CHOICES 2 AND 3
+000640*                  ALREADY DO, SO THE RUNNING RESULT NO LONGER
+000650*                  DEPENDS ON WHICH OPERATION IS PICKED NEXT.
+000660*  09/08/2026  RH  REVIEW FIXES - MENU CHOICES 1/2/3 NOW ASK
+000670*                  WHETHER TO CONTINUE FROM THE CURRENT RESULT
+000680*                  (E.G. ONE JUST RECALLED WITH CHOICE 8) BEFORE
+000690*                  FORCING A FRESH FIRST NUMBER, SO A RECALLED
+000700*                  MEMORY VALUE CAN ACTUALLY FEED A CALCULATION;
+000710*                  TF-OPERAND-1/2 ON CBLTRAN NOW CARRY A LEADING
+000720*                  SEPARATE SIGN SO A NEGATIVE OPERAND CAN BE
+000730*                  TYPED INTO THE TRANSACTION FILE BY HAND, THE
+000740*                  SAME CONVENTION USED FOR EVERY OTHER HAND-
+000750*                  PREPARED BATCH FIELD; THE MULTIPLIES IN
+000760*                  6600-PCT-WHAT-CALC AND 6700-PCT-CHANGE-CALC
+000770*                  NOW TRAP SIZE ERROR THE SAME WAY 6300-MUL-CALC
+000780*                  DOES.
+000790*****************************************************************
+000800 ENVIRONMENT DIVISION.
+000810 INPUT-OUTPUT SECTION.
+000820 FILE-CONTROL.
+000830     SELECT CBL-TRAN-FILE    ASSIGN TO "CBLTRAN"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS FS-TRAN-FILE.
+
+000860     SELECT CBL-RPT-FILE     ASSIGN TO "CBLRPT"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS FS-RPT-FILE.
+
+000890     SELECT CBL-AUDIT-FILE   ASSIGN TO "CBLAUDT"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS FS-AUDIT-FILE.
+
+000920     SELECT CBL-LEDGER-FILE  ASSIGN TO "CBLLEDG"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS FS-LEDGER-FILE.
+
+000950     SELECT CBL-MEM-FILE     ASSIGN TO "CBLMEM"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS FS-MEM-FILE.
+
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  CBL-TRAN-FILE
+001010     RECORDING MODE IS F.
+001020 01  CBL-TRAN-RECORD.
+001030     05  TF-OPCODE               PIC 9(01).
+001040     05  TF-OPERAND-1            PIC S9(13)V99
+001050                                  SIGN IS LEADING SEPARATE.
+001060     05  TF-OPERAND-2            PIC S9(13)V99
+001070                                  SIGN IS LEADING SEPARATE.
+001080     05  FILLER                  PIC X(28).
+
+001090 FD  CBL-RPT-FILE
+001100     RECORDING MODE IS F.
+001110 01  CBL-RPT-RECORD              PIC X(132).
+
+001120 FD  CBL-AUDIT-FILE
+001130     RECORDING MODE IS F.
+001140 COPY CBLAUDT.
+
+001150 FD  CBL-LEDGER-FILE
+001160     RECORDING MODE IS F.
+001170 01  CBL-LEDGER-RECORD.
+001180     05  LR-TIMESTAMP            PIC X(26).
+001190     05  LR-SOURCE               PIC X(01).
+001200     05  LR-SEQ                  PIC 9(07).
+001210     05  LR-AMOUNT-APPLIED       PIC S9(20)V99.
+001220     05  LR-RUNNING-TOTAL        PIC S9(20)V99.
+
+001230 FD  CBL-MEM-FILE
+001240     RECORDING MODE IS F.
+001250 01  CBL-MEM-RECORD.
+001260     05  MR-SAVED-RESULT         PIC S9(20)V99
+001270                                  SIGN IS LEADING SEPARATE.
+001280     05  FILLER                  PIC X(50).
+
+001290 WORKING-STORAGE SECTION.
+001300*INPUT DATA FROM THE USER
+001310 01  THE-CHOICE          PIC 9.
+001320 01  ADD-MORE            PIC X VALUE IS SPACE.
+001330 01  WS-USE-MEM-ANS      PIC X VALUE IS SPACE.
+001340 01  ENTRY-NUM-1         PIC -Z(20).99.
+001350 01  ENTRY-NUM-2         PIC -Z(20).99.
+001360*DISPLAY RESULT OF OPERATION
+001370 01  THE-SUM             PIC -Z(20).99.
+001380 01  THE-DIFF            PIC -Z(20).99.
+001390 01  THE-PRODUCT         PIC -Z(20).99.
+001400 01  THE-DIVIDEND        PIC -Z(20).99.
+001410 01  THE-PERCENTAGE      PIC -Z(20).99.
+001420 01  THE-PCT-OF          PIC -Z(20).99.
+001430 01  THE-PCT-CHANGE      PIC -Z(20).99.
+001440 01  THE-REMAINDER       PIC 9(6).99.
+001450*DATA FOR OPERATION
+001460 01  NUM-1               PIC S9(20)V99.
+001470 01  NUM-2               PIC S9(20)V99.
+001480 01  NUM-3               PIC S9(20)V99.
+001490 01  THE-RESULT          PIC S9(20)V99 VALUE IS ZERO.
+
+001500*RUN MODE SWITCH
+001510 01  WS-RUN-MODE-ANS     PIC X VALUE SPACE.
+001520     88  WS-MODE-BATCH           VALUE "B" "b".
+001530     88  WS-MODE-INTERACTIVE     VALUE "I" "i".
+
+001540*FILE STATUS AND END-OF-FILE SWITCHES FOR BATCH MODE
+001550 01  FS-TRAN-FILE        PIC X(02) VALUE "00".
+001560 01  FS-RPT-FILE         PIC X(02) VALUE "00".
+001570 01  FS-AUDIT-FILE       PIC X(02) VALUE "00".
+001580 01  FS-LEDGER-FILE      PIC X(02) VALUE "00".
+001590 01  FS-MEM-FILE         PIC X(02) VALUE "00".
+001600 01  WS-EOF-SW           PIC X VALUE "N".
+001610     88  WS-TRAN-EOF             VALUE "Y".
+001620 01  WS-BATCH-COUNT      PIC 9(07) COMP VALUE ZERO.
+
+001630*WORK AREAS FOR BUILDING THE AUDIT LOG TIMESTAMP
+001640 01  WS-CUR-DATE             PIC 9(08).
+001650 01  WS-CUR-TIME             PIC 9(08).
+001660 01  WS-AUDIT-CHOICE         PIC 9(01).
+001670 01  WS-AUDIT-ERROR-SW       PIC X VALUE "N".
+001680     88  WS-AUDIT-HAD-ERROR      VALUE "Y".
+
+001690*GRAND-TOTAL LEDGER WORK AREAS
+001700 01  WS-GRAND-TOTAL          PIC S9(20)V99 VALUE ZERO.
+001710 01  WS-LEDGER-SEQ           PIC 9(07) COMP VALUE ZERO.
+
+001720*REPORT LINE WORK AREAS
+001730 01  CBL-RPT-LINE.
+001740     05  RL-OPCODE-DESC      PIC X(14).
+001750     05  FILLER              PIC X(02) VALUE SPACES.
+001760     05  RL-OPERAND-1        PIC -Z(13).99.
+001770     05  FILLER              PIC X(02) VALUE SPACES.
+001780     05  RL-OPERAND-2        PIC -Z(13).99.
+001790     05  FILLER              PIC X(02) VALUE SPACES.
+001800     05  RL-RESULT           PIC -Z(13).99.
+001810     05  FILLER              PIC X(02) VALUE SPACES.
+001820     05  RL-REMARKS          PIC X(30).
+
+001830 01  CBL-RPT-HDG-1.
+001840     05  FILLER              PIC X(14) VALUE "OPERATION".
+001850     05  FILLER              PIC X(02) VALUE SPACES.
+001860     05  FILLER              PIC X(17) VALUE "OPERAND-1".
+001870     05  FILLER              PIC X(02) VALUE SPACES.
+001880     05  FILLER              PIC X(17) VALUE "OPERAND-2".
+001890     05  FILLER              PIC X(02) VALUE SPACES.
+001900     05  FILLER              PIC X(17) VALUE "RESULT".
+001910     05  FILLER              PIC X(02) VALUE SPACES.
+001920     05  FILLER              PIC X(30) VALUE "REMARKS".
+
+001930 PROCEDURE DIVISION.
+001940 0000-MAINLINE.
+001950     DISPLAY "RUN IN BATCH MODE OR INTERACTIVE MODE? (B/I)"
+001960     END-DISPLAY.
+001970     ACCEPT WS-RUN-MODE-ANS END-ACCEPT.
+
+001980     OPEN EXTEND CBL-AUDIT-FILE.
+001990     IF FS-AUDIT-FILE NOT = "00"
+002000         DISPLAY "UNABLE TO OPEN CBLAUDT, STATUS "
+002010             FS-AUDIT-FILE END-DISPLAY
+002020         MOVE 16 TO RETURN-CODE
+002030         GO TO 9999-PROGRAM-END
+002040     END-IF.
+
+002050     OPEN EXTEND CBL-LEDGER-FILE.
+002060     IF FS-LEDGER-FILE NOT = "00"
+002070         DISPLAY "UNABLE TO OPEN CBLLEDG, STATUS "
+002080             FS-LEDGER-FILE END-DISPLAY
+002090         CLOSE CBL-AUDIT-FILE
+002100         MOVE 16 TO RETURN-CODE
+002110         GO TO 9999-PROGRAM-END
+002120     END-IF.
+
+002130     IF WS-MODE-BATCH
+002140         PERFORM 2000-BATCH-DRIVER THRU 2000-EXIT
+002150     ELSE
+002160         PERFORM 1000-INTERACTIVE-DRIVER THRU 1000-EXIT
+002170     END-IF.
+
+002180     DISPLAY "SESSION GRAND TOTAL: " WS-GRAND-TOTAL END-DISPLAY.
+002190     CLOSE CBL-AUDIT-FILE.
+002200     CLOSE CBL-LEDGER-FILE.
+002210     GO TO 9999-PROGRAM-END.
+
+002220 1000-INTERACTIVE-DRIVER.
+002230     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT.
+
+002240     IF THE-CHOICE = 1
+002250         DISPLAY "ADDITION" END-DISPLAY
+002260         PERFORM 1180-ASK-USE-MEMORY THRU 1180-EXIT
+002270         IF WS-USE-MEM-ANS = "N"
+002280             DISPLAY "ENTER THE FIRST NUMBER:" END-DISPLAY
+002290             ACCEPT ENTRY-NUM-1 END-ACCEPT
+002300             MOVE ENTRY-NUM-1 TO THE-RESULT
+002310         ELSE
+002320             MOVE THE-RESULT TO ENTRY-NUM-1
+002330         END-IF
+002340         PERFORM 4100-ADD-OPER THRU 4100-EXIT
+002350     END-IF.
+
+002360     IF THE-CHOICE = 2
+002370         DISPLAY "SUBTRACTION" END-DISPLAY
+002380         PERFORM 1180-ASK-USE-MEMORY THRU 1180-EXIT
+002390         IF WS-USE-MEM-ANS = "N"
+002400             DISPLAY "ENTER THE MINUEND:" END-DISPLAY
+002410             ACCEPT ENTRY-NUM-1 END-ACCEPT
+002420             MOVE ENTRY-NUM-1 TO THE-RESULT
+002430         ELSE
+002440             MOVE THE-RESULT TO ENTRY-NUM-1
+002450         END-IF
+002460         PERFORM 4200-SUB-OPER THRU 4200-EXIT
+002470     END-IF.
+
+002480     IF THE-CHOICE = 3
+002490         PERFORM 1180-ASK-USE-MEMORY THRU 1180-EXIT
+002500         IF WS-USE-MEM-ANS = "N"
+002510             DISPLAY "ENTER THE MULTIPLICAND:" END-DISPLAY
+002520             ACCEPT ENTRY-NUM-1 END-ACCEPT
+002530             MOVE ENTRY-NUM-1 TO THE-RESULT
+002540         ELSE
+002550             MOVE THE-RESULT TO ENTRY-NUM-1
+002560         END-IF
+002570         PERFORM 4300-MUL-OPER THRU 4300-EXIT
+002580     END-IF.
+
+002590     IF THE-CHOICE = 4
+002600         DISPLAY "ENTER THE QUOTIENT:" END-DISPLAY
+002610         ACCEPT ENTRY-NUM-1 END-ACCEPT
+002620         MOVE ENTRY-NUM-1 TO NUM-1
+
+002630         PERFORM 1150-ASK-DIVISOR THRU 1150-EXIT
+002640         PERFORM 4400-DIV-OPER THRU 4400-EXIT
+002650     END-IF.
+
+002660     IF THE-CHOICE = 5
+002670         DISPLAY "ENTER THE NUMBER:" END-DISPLAY
+002680         ACCEPT ENTRY-NUM-1 END-ACCEPT
+002690         MOVE ENTRY-NUM-1 TO NUM-1
+
+002700         DISPLAY "ENTER THE PERCENTAGE:" END-DISPLAY
+002710         ACCEPT ENTRY-NUM-2 END-ACCEPT
+002720         MOVE ENTRY-NUM-2 TO NUM-2
+002730         PERFORM 4500-PERC-OPER THRU 4500-EXIT
+002740     END-IF.
+
+002750     IF THE-CHOICE = 6
+002760         DISPLAY "WHAT PERCENT IS A OF B" END-DISPLAY
+002770         DISPLAY "ENTER A:" END-DISPLAY
+002780         ACCEPT ENTRY-NUM-1 END-ACCEPT
+002790         MOVE ENTRY-NUM-1 TO NUM-1
+
+002800         PERFORM 1160-ASK-PCT-BASE THRU 1160-EXIT
+002810         PERFORM 4600-PCT-OF-OPER THRU 4600-EXIT
+002820     END-IF.
+
+002830     IF THE-CHOICE = 7
+002840         DISPLAY "PERCENT INCREASE/DECREASE FROM A TO B"
+002850         END-DISPLAY
+002860         PERFORM 1170-ASK-PCT-START THRU 1170-EXIT
+
+002870         DISPLAY "ENTER B:" END-DISPLAY
+002880         ACCEPT ENTRY-NUM-2 END-ACCEPT
+002890         MOVE ENTRY-NUM-2 TO NUM-2
+002900         PERFORM 4700-PCT-CHANGE-OPER THRU 4700-EXIT
+002910     END-IF.
+
+002920     IF THE-CHOICE = 8
+002930         PERFORM 4800-MEM-RECALL-OPER THRU 4800-EXIT
+002940     END-IF.
+
+002950     IF THE-CHOICE = 9
+002960         PERFORM 4900-MEM-STORE-OPER THRU 4900-EXIT
+002970     END-IF.
+
+002980     IF THE-CHOICE = 0
+002990         GO TO 1000-EXIT
+003000     ELSE
+003010         PERFORM 1000-INTERACTIVE-DRIVER THRU 1000-EXIT
+003020     END-IF.
+
+003030 1000-EXIT.
+003040     EXIT.
+
+003050 1100-DISPLAY-MENU.
+003060     DISPLAY "PLEASE CHOOSE AN OPERATION"
+003070     END-DISPLAY.
+
+003080     DISPLAY "1- ADDITION" END-DISPLAY.
+003090     DISPLAY "2- SUBTRACTION" END-DISPLAY.
+003100     DISPLAY "3- MULTIPLICATION" END-DISPLAY.
+003110     DISPLAY "4- DIVISION" END-DISPLAY.
+003120     DISPLAY "5- CALCULATE PER PERCENTAGE" END-DISPLAY.
+003130     DISPLAY "6- WHAT PERCENT IS A OF B" END-DISPLAY.
+003140     DISPLAY "7- PERCENT INCREASE/DECREASE FROM A TO B"
+003150     END-DISPLAY.
+003160     DISPLAY "8- RECALL LAST SAVED RESULT (MR)" END-DISPLAY.
+003170     DISPLAY "9- SAVE CURRENT RESULT (MS)" END-DISPLAY.
+003180     DISPLAY "0- END PROGRAM" END-DISPLAY.
+003190     DISPLAY "CHOOSE ONE OPTION" END-DISPLAY.
+003200     ACCEPT THE-CHOICE END-ACCEPT.
+
+003210     IF THE-CHOICE < 0 OR THE-CHOICE > 9
+003220         DISPLAY "CHOICE NOT VALID" END-DISPLAY
+003230         PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT
+003240     END-IF.
+
+003250 1100-EXIT.
+003260     EXIT.
+
+003270*****************************************************************
+003280*  1150-ASK-DIVISOR                                             *
+003290*  SAME REJECT-AND-REPROMPT PATTERN RIPASSO01 USES FOR A BAD    *
+003300*  DATE FIELD - REFUSES A ZERO DIVISOR AND ASKS AGAIN INSTEAD   *
+003310*  OF LETTING DIV-OPER BLOW UP ON THE DIVIDE.                   *
+003320*****************************************************************
+003330 1150-ASK-DIVISOR.
+003340     DISPLAY "ENTER THE DIVISOR:" END-DISPLAY.
+003350     ACCEPT ENTRY-NUM-2 END-ACCEPT.
+003360     MOVE ENTRY-NUM-2 TO NUM-2.
+
+003370     IF NUM-2 = ZERO
+003380         DISPLAY "DIVISOR CANNOT BE ZERO, PLEASE ENTER AGAIN"
+003390         END-DISPLAY
+003400         PERFORM 1150-ASK-DIVISOR THRU 1150-EXIT
+003410     END-IF.
+
+003420 1150-EXIT.
+003430     EXIT.
+
+003440*****************************************************************
+003450*  1160-ASK-PCT-BASE                                            *
+003460*  USED BY MENU OPTION 6 - B IS THE BASE OF THE PERCENTAGE AND  *
+003470*  CANNOT BE ZERO SINCE IT ENDS UP AS A DIVISOR.                *
+003480*****************************************************************
+003490 1160-ASK-PCT-BASE.
+003500     DISPLAY "ENTER B (THE BASE VALUE):" END-DISPLAY.
+003510     ACCEPT ENTRY-NUM-2 END-ACCEPT.
+003520     MOVE ENTRY-NUM-2 TO NUM-2.
+
+003530     IF NUM-2 = ZERO
+003540         DISPLAY "BASE VALUE CANNOT BE ZERO, PLEASE ENTER AGAIN"
+003550         END-DISPLAY
+003560         PERFORM 1160-ASK-PCT-BASE THRU 1160-EXIT
+003570     END-IF.
+
+003580 1160-EXIT.
+003590     EXIT.
+
+003600*****************************************************************
+003610*  1170-ASK-PCT-START                                           *
+003620*  USED BY MENU OPTION 7 - A IS THE STARTING VALUE OF THE       *
+003630*  PERCENT CHANGE AND CANNOT BE ZERO SINCE IT ENDS UP AS A      *
+003640*  DIVISOR.                                                      *
+003650*****************************************************************
+003660 1170-ASK-PCT-START.
+003670     DISPLAY "ENTER A (THE STARTING VALUE):" END-DISPLAY.
+003680     ACCEPT ENTRY-NUM-1 END-ACCEPT.
+003690     MOVE ENTRY-NUM-1 TO NUM-1.
+
+003700     IF NUM-1 = ZERO
+003710         DISPLAY
+003720             "STARTING VALUE CANNOT BE ZERO, PLEASE ENTER AGAIN"
+003730         END-DISPLAY
+003740         PERFORM 1170-ASK-PCT-START THRU 1170-EXIT
+003750     END-IF.
+
+003760 1170-EXIT.
+003770     EXIT.
+
+003780*****************************************************************
+003790*  1180-ASK-USE-MEMORY                                          *
+003800*  USED BY MENU CHOICES 1/2/3 - LETS THE OPERATOR CONTINUE THE  *
+003810*  RUNNING RESULT (E.G. ONE JUST RECALLED WITH CHOICE 8) AS THE *
+003820*  FIRST OPERAND INSTEAD OF ALWAYS BEING FORCED TO TYPE A FRESH *
+003830*  FIRST NUMBER THAT WOULD OTHERWISE OVERWRITE IT.               *
+003840*****************************************************************
+003850 1180-ASK-USE-MEMORY.
+003860     DISPLAY "USE CURRENT RESULT (" THE-RESULT
+003870         ") AS THE FIRST NUMBER? (Y = YES / N = NO)"
+003880     END-DISPLAY.
+003890     ACCEPT WS-USE-MEM-ANS END-ACCEPT.
+
+003900     IF WS-USE-MEM-ANS = "y"
+003910        MOVE "Y" TO WS-USE-MEM-ANS
+003920     ELSE
+003930         IF WS-USE-MEM-ANS = "n"
+003940            MOVE "N" TO WS-USE-MEM-ANS
+003950         END-IF
+003960     END-IF.
+
+003970     IF WS-USE-MEM-ANS NOT= "Y" AND WS-USE-MEM-ANS NOT= "N"
+003980         DISPLAY "CHOICE NOT VALID. TRY AGAIN" END-DISPLAY
+003990         PERFORM 1180-ASK-USE-MEMORY THRU 1180-EXIT
+004000     END-IF.
+
+004010 1180-EXIT.
+004020     EXIT.
+
+004030 1200-ADD-NUMBER.
+004040     DISPLAY "CONTINUE WITH ANOTHER NUMBER? (Y = YES / N = NO)"
+004050     END-DISPLAY.
+004060     ACCEPT ADD-MORE END-ACCEPT.
+
+004070     IF ADD-MORE = "y"
+004080        MOVE "Y" TO ADD-MORE
+004090     ELSE
+004100         IF ADD-MORE = "n"
+004110            MOVE "N" TO ADD-MORE
+004120         END-IF
+004130     END-IF.
+
+004140     IF ADD-MORE NOT= "Y"  AND ADD-MORE NOT= "N"
+004150         DISPLAY "CHOICE NOT VALID. TRY AGAIN" END-DISPLAY
+004160         PERFORM 1200-ADD-NUMBER THRU 1200-EXIT
+004170     END-IF.
+
+004180 1200-EXIT.
+004190     EXIT.
+
+004200*****************************************************************
+004210*  2000-BATCH-DRIVER                                            *
+004220*  READS CBLTRAN ONE TRANSACTION AT A TIME AND APPLIES THE      *
+004230*  SAME OPERATION LOGIC THE INTERACTIVE MENU USES, WRITING      *
+004240*  ONE LINED-UP REPORT LINE PER TRANSACTION TO CBLRPT.          *
+004250*****************************************************************
+004260 2000-BATCH-DRIVER.
+004270     PERFORM 2100-BATCH-OPEN THRU 2100-EXIT.
+004280     PERFORM 2200-BATCH-READ-TRAN THRU 2200-EXIT.
+
+004290     PERFORM 2300-BATCH-PROCESS-TRAN THRU 2300-EXIT
+004300         UNTIL WS-TRAN-EOF.
+
+004310     PERFORM 2900-BATCH-CLOSE THRU 2900-EXIT.
+
+004320 2000-EXIT.
+004330     EXIT.
+
+004340 2100-BATCH-OPEN.
+004350     OPEN INPUT CBL-TRAN-FILE.
+004360     IF FS-TRAN-FILE NOT = "00"
+004370         DISPLAY "UNABLE TO OPEN CBLTRAN, STATUS "
+004380             FS-TRAN-FILE END-DISPLAY
+004390         CLOSE CBL-AUDIT-FILE
+004400         CLOSE CBL-LEDGER-FILE
+004410         MOVE 16 TO RETURN-CODE
+004420         GO TO 9999-PROGRAM-END
+004430     END-IF.
+
+004440     OPEN OUTPUT CBL-RPT-FILE.
+004450     IF FS-RPT-FILE NOT = "00"
+004460         DISPLAY "UNABLE TO OPEN CBLRPT, STATUS "
+004470             FS-RPT-FILE END-DISPLAY
+004480         CLOSE CBL-TRAN-FILE
+004490         CLOSE CBL-AUDIT-FILE
+004500         CLOSE CBL-LEDGER-FILE
+004510         MOVE 16 TO RETURN-CODE
+004520         GO TO 9999-PROGRAM-END
+004530     END-IF.
+
+004540     MOVE CBL-RPT-HDG-1 TO CBL-RPT-RECORD.
+004550     WRITE CBL-RPT-RECORD.
+
+004560 2100-EXIT.
+004570     EXIT.
+
+004580 2200-BATCH-READ-TRAN.
+004590     READ CBL-TRAN-FILE
+004600         AT END
+004610             MOVE "Y" TO WS-EOF-SW
+004620     END-READ.
+
+004630 2200-EXIT.
+004640     EXIT.
+
+004650 2300-BATCH-PROCESS-TRAN.
+004660     ADD 1 TO WS-BATCH-COUNT.
+004670     INITIALIZE CBL-RPT-LINE.
+
+004680     EVALUATE TF-OPCODE
+004690         WHEN 1
+004700             MOVE "ADDITION"       TO RL-OPCODE-DESC
+004710             MOVE TF-OPERAND-1     TO THE-RESULT
+004720             MOVE TF-OPERAND-2     TO NUM-1
+004730             PERFORM 6100-ADD-CALC THRU 6100-EXIT
+004740             MOVE THE-RESULT       TO RL-RESULT
+004750         WHEN 2
+004760             MOVE "SUBTRACTION"    TO RL-OPCODE-DESC
+004770             MOVE TF-OPERAND-1     TO THE-RESULT
+004780             MOVE TF-OPERAND-2     TO NUM-1
+004790             PERFORM 6200-SUB-CALC THRU 6200-EXIT
+004800             MOVE THE-RESULT       TO RL-RESULT
+004810         WHEN 3
+004820             MOVE "MULTIPLICATION" TO RL-OPCODE-DESC
+004830             MOVE TF-OPERAND-1     TO THE-RESULT
+004840             MOVE TF-OPERAND-2     TO NUM-2
+004850             PERFORM 6300-MUL-CALC THRU 6300-EXIT
+004860             MOVE THE-RESULT       TO RL-RESULT
+004870             IF WS-AUDIT-HAD-ERROR
+004880                 MOVE "REJECTED - RESULT OVERFLOW" TO RL-REMARKS
+004890             END-IF
+004900         WHEN 4
+004910             MOVE "DIVISION"       TO RL-OPCODE-DESC
+004920             MOVE TF-OPERAND-1     TO NUM-1
+004930             MOVE TF-OPERAND-2     TO NUM-2
+004940             PERFORM 6400-DIV-CALC THRU 6400-EXIT
+004950             IF NUM-2 = ZERO
+004960                 MOVE ZERO             TO RL-RESULT
+004970                 MOVE "REJECTED - ZERO DIVISOR" TO RL-REMARKS
+004980                 MOVE "Y"               TO WS-AUDIT-ERROR-SW
+004990             ELSE
+005000                 MOVE THE-RESULT       TO RL-RESULT
+005010             END-IF
+005020         WHEN 5
+005030             MOVE "PERCENTAGE"     TO RL-OPCODE-DESC
+005040             MOVE TF-OPERAND-1     TO NUM-1
+005050             MOVE TF-OPERAND-2     TO NUM-2
+005060             PERFORM 6500-PERC-OF-CALC THRU 6500-EXIT
+005070             MOVE THE-RESULT       TO RL-RESULT
+005080         WHEN 6
+005090             MOVE "PCT A OF B"     TO RL-OPCODE-DESC
+005100             MOVE TF-OPERAND-1     TO NUM-1
+005110             MOVE TF-OPERAND-2     TO NUM-2
+005120             PERFORM 6600-PCT-WHAT-CALC THRU 6600-EXIT
+005130             IF NUM-2 = ZERO
+005140                 MOVE ZERO             TO RL-RESULT
+005150                 MOVE "REJECTED - ZERO BASE" TO RL-REMARKS
+005160                 MOVE "Y"               TO WS-AUDIT-ERROR-SW
+005170             ELSE
+005180                 MOVE THE-RESULT       TO RL-RESULT
+005190                 IF WS-AUDIT-HAD-ERROR
+005200                     MOVE "REJECTED - RESULT OVERFLOW"
+005210                         TO RL-REMARKS
+005220                 END-IF
+005230             END-IF
+005240         WHEN 7
+005250             MOVE "PCT CHANGE A-B"  TO RL-OPCODE-DESC
+005260             MOVE TF-OPERAND-1      TO NUM-1
+005270             MOVE TF-OPERAND-2      TO NUM-2
+005280             PERFORM 6700-PCT-CHANGE-CALC THRU 6700-EXIT
+005290             IF NUM-1 = ZERO
+005300                 MOVE ZERO             TO RL-RESULT
+005310                 MOVE "REJECTED - ZERO START VALUE" TO RL-REMARKS
+005320                 MOVE "Y"               TO WS-AUDIT-ERROR-SW
+005330             ELSE
+005340                 MOVE THE-RESULT       TO RL-RESULT
+005350                 IF WS-AUDIT-HAD-ERROR
+005360                     MOVE "REJECTED - RESULT OVERFLOW"
+005370                         TO RL-REMARKS
+005380                 END-IF
+005390             END-IF
+005400         WHEN OTHER
+005410             MOVE "INVALID OPCODE" TO RL-OPCODE-DESC
+005420             MOVE ZERO              TO THE-RESULT
+005430             MOVE ZERO              TO RL-RESULT
+005440             MOVE "UNRECOGNIZED OPCODE" TO RL-REMARKS
+005450             MOVE "Y"               TO WS-AUDIT-ERROR-SW
+005460     END-EVALUATE.
+
+005470     MOVE TF-OPERAND-1 TO RL-OPERAND-1.
+005480     MOVE TF-OPERAND-2 TO RL-OPERAND-2.
+005490     MOVE CBL-RPT-LINE TO CBL-RPT-RECORD.
+005500     WRITE CBL-RPT-RECORD.
+
+005510     MOVE TF-OPCODE     TO WS-AUDIT-CHOICE.
+005520     SET AR-SOURCE-BATCH TO TRUE.
+005530     MOVE TF-OPERAND-1  TO AR-OPERAND-1.
+005540     MOVE TF-OPERAND-2  TO AR-OPERAND-2.
+005550     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+005560     PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT.
+
+005570     PERFORM 2200-BATCH-READ-TRAN THRU 2200-EXIT.
+
+005580 2300-EXIT.
+005590     EXIT.
+
+005600 2900-BATCH-CLOSE.
+005610     CLOSE CBL-TRAN-FILE.
+005620     CLOSE CBL-RPT-FILE.
+005630     DISPLAY WS-BATCH-COUNT " TRANSACTION(S) PROCESSED"
+005640     END-DISPLAY.
+
+005650 2900-EXIT.
+005660     EXIT.
+
+005670 4100-ADD-OPER.
+005680     DISPLAY "ENTER NUMBER:" END-DISPLAY.
+005690     ACCEPT ENTRY-NUM-2 END-ACCEPT.
+005700     MOVE ENTRY-NUM-2 TO NUM-1.
+005710     PERFORM 6100-ADD-CALC THRU 6100-EXIT.
+
+005720     MOVE 1 TO WS-AUDIT-CHOICE.
+005730     SET AR-SOURCE-INTERACTIVE TO TRUE.
+005740     MOVE ENTRY-NUM-1 TO AR-OPERAND-1.
+005750     MOVE ENTRY-NUM-2 TO AR-OPERAND-2.
+005760     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+
+005770     PERFORM 1200-ADD-NUMBER THRU 1200-EXIT.
+005780     IF ADD-MORE = "Y"
+005790         PERFORM 4100-ADD-OPER THRU 4100-EXIT
+005800     ELSE
+005810         MOVE THE-RESULT TO THE-SUM
+005820         DISPLAY "THE SUM IS: " THE-SUM END-DISPLAY
+005830         PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT
+005840     END-IF.
+
+005850 4100-EXIT.
+005860     EXIT.
+
+005870 4200-SUB-OPER.
+005880     DISPLAY "ENTER THE SUBTRAHEND:" END-DISPLAY.
+005890     ACCEPT ENTRY-NUM-2 END-ACCEPT.
+005900     MOVE ENTRY-NUM-2 TO NUM-1.
+005910     PERFORM 6200-SUB-CALC THRU 6200-EXIT.
+
+005920     MOVE 2 TO WS-AUDIT-CHOICE.
+005930     SET AR-SOURCE-INTERACTIVE TO TRUE.
+005940     MOVE ENTRY-NUM-1 TO AR-OPERAND-1.
+005950     MOVE ENTRY-NUM-2 TO AR-OPERAND-2.
+005960     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+
+005970     PERFORM 1200-ADD-NUMBER THRU 1200-EXIT.
+
+005980     IF ADD-MORE = "Y"
+005990         PERFORM 4200-SUB-OPER THRU 4200-EXIT
+006000     ELSE
+006010         MOVE THE-RESULT TO THE-DIFF
+006020         DISPLAY "THE DIFFERENCE IS: " THE-DIFF END-DISPLAY
+006030         PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT
+006040     END-IF.
+
+006050 4200-EXIT.
+006060     EXIT.
+
+006070 4300-MUL-OPER.
+006080     DISPLAY "ENTER THE MULTIPLICATOR:" END-DISPLAY.
+006090     ACCEPT ENTRY-NUM-2 END-ACCEPT.
+006100     MOVE ENTRY-NUM-2 TO NUM-2.
+006110     PERFORM 6300-MUL-CALC THRU 6300-EXIT.
+006120     MOVE THE-RESULT TO THE-PRODUCT.
+006130     DISPLAY "THE PRODUCT IS: " THE-PRODUCT END-DISPLAY.
+
+006140     MOVE 3 TO WS-AUDIT-CHOICE.
+006150     SET AR-SOURCE-INTERACTIVE TO TRUE.
+006160     MOVE ENTRY-NUM-1 TO AR-OPERAND-1.
+006170     MOVE ENTRY-NUM-2 TO AR-OPERAND-2.
+006180     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+
+006190     PERFORM 1200-ADD-NUMBER THRU 1200-EXIT.
+
+006200     IF ADD-MORE = "Y"
+006210         PERFORM 4300-MUL-OPER THRU 4300-EXIT
+006220     ELSE
+006230         MOVE THE-RESULT TO THE-PRODUCT
+006240         DISPLAY "THE PRODUCT IS: " THE-PRODUCT END-DISPLAY
+006250         PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT
+006260     END-IF.
+
+006270 4300-EXIT.
+006280     EXIT.
+
+006290 4400-DIV-OPER.
+006300     PERFORM 6400-DIV-CALC THRU 6400-EXIT.
+
+006310     MOVE THE-RESULT TO THE-DIVIDEND
+006320     DISPLAY ENTRY-NUM-1 " / " ENTRY-NUM-2 END-DISPLAY.
+006330     DISPLAY "THE DIVIDEND IS: " THE-DIVIDEND END-DISPLAY.
+006340     DISPLAY "THE REMAINDER IS: " THE-REMAINDER END-DISPLAY.
+
+006350     MOVE 4 TO WS-AUDIT-CHOICE.
+006360     SET AR-SOURCE-INTERACTIVE TO TRUE.
+006370     MOVE ENTRY-NUM-1 TO AR-OPERAND-1.
+006380     MOVE ENTRY-NUM-2 TO AR-OPERAND-2.
+006390     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+006400     PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT.
+
+006410 4400-EXIT.
+006420     EXIT.
+
+006430 4500-PERC-OPER.
+006440     PERFORM 6500-PERC-OF-CALC THRU 6500-EXIT.
+
+006450     MOVE THE-RESULT TO THE-PERCENTAGE
+006460     DISPLAY "THE "ENTRY-NUM-2"% OF " ENTRY-NUM-1 " IS: "
+006470-    THE-PERCENTAGE END-DISPLAY.
+
+006480     MOVE 5 TO WS-AUDIT-CHOICE.
+006490     SET AR-SOURCE-INTERACTIVE TO TRUE.
+006500     MOVE ENTRY-NUM-1 TO AR-OPERAND-1.
+006510     MOVE ENTRY-NUM-2 TO AR-OPERAND-2.
+006520     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+006530     PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT.
+
+006540 4500-EXIT.
+006550     EXIT.
+
+006560 4600-PCT-OF-OPER.
+006570     PERFORM 6600-PCT-WHAT-CALC THRU 6600-EXIT.
+
+006580     MOVE THE-RESULT TO THE-PCT-OF.
+006590     DISPLAY ENTRY-NUM-1 " IS " THE-PCT-OF "% OF "
+006600         ENTRY-NUM-2 END-DISPLAY.
+
+006610     MOVE 6 TO WS-AUDIT-CHOICE.
+006620     SET AR-SOURCE-INTERACTIVE TO TRUE.
+006630     MOVE ENTRY-NUM-1 TO AR-OPERAND-1.
+006640     MOVE ENTRY-NUM-2 TO AR-OPERAND-2.
+006650     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+006660     PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT.
+
+006670 4600-EXIT.
+006680     EXIT.
+
+006690 4700-PCT-CHANGE-OPER.
+006700     PERFORM 6700-PCT-CHANGE-CALC THRU 6700-EXIT.
+
+006710     MOVE THE-RESULT TO THE-PCT-CHANGE.
+006720     DISPLAY "PERCENT CHANGE FROM " ENTRY-NUM-1 " TO "
+006730         ENTRY-NUM-2 " IS: " THE-PCT-CHANGE END-DISPLAY.
+
+006740     MOVE 7 TO WS-AUDIT-CHOICE.
+006750     SET AR-SOURCE-INTERACTIVE TO TRUE.
+006760     MOVE ENTRY-NUM-1 TO AR-OPERAND-1.
+006770     MOVE ENTRY-NUM-2 TO AR-OPERAND-2.
+006780     PERFORM 6900-WRITE-AUDIT-REC THRU 6900-EXIT.
+006790     PERFORM 6950-WRITE-LEDGER-REC THRU 6950-EXIT.
+
+006800 4700-EXIT.
+006810     EXIT.
+
+006820*****************************************************************
+006830*  4800-MEM-RECALL-OPER                                         *
+006840*  RECALLS THE LAST VALUE SAVED TO CBLMEM INTO THE-RESULT, THE  *
+006850*  SAME WAY A DESK CALCULATOR'S MR KEY WORKS.  IF NO MEMORY HAS *
+006860*  EVER BEEN SAVED THE FILE WILL NOT OPEN AND THE-RESULT IS     *
+006870*  LEFT UNCHANGED.                                               *
+006880*****************************************************************
+006890 4800-MEM-RECALL-OPER.
+006900     OPEN INPUT CBL-MEM-FILE.
+006910     IF FS-MEM-FILE NOT = "00"
+006920         DISPLAY "NO SAVED MEMORY VALUE FOUND" END-DISPLAY
+006930     ELSE
+006940         READ CBL-MEM-FILE
+006950             AT END
+006960                 DISPLAY "MEMORY FILE IS EMPTY" END-DISPLAY
+006970             NOT AT END
+006980                 MOVE MR-SAVED-RESULT TO THE-RESULT
+006990                 DISPLAY "RECALLED VALUE: " THE-RESULT
+007000                 END-DISPLAY
+007010         END-READ
+007020         CLOSE CBL-MEM-FILE
+007030     END-IF.
+
+007040 4800-EXIT.
+007050     EXIT.
+
+007060*****************************************************************
+007070*  4900-MEM-STORE-OPER                                          *
+007080*  SAVES THE-RESULT TO CBLMEM, THE SAME WAY A DESK CALCULATOR'S *
+007090*  MS KEY WORKS.  ONLY THE MOST RECENTLY SAVED VALUE IS KEPT.   *
+007100*****************************************************************
+007110 4900-MEM-STORE-OPER.
+007120     OPEN OUTPUT CBL-MEM-FILE.
+007130     IF FS-MEM-FILE NOT = "00"
+007140         DISPLAY "UNABLE TO SAVE MEMORY VALUE, STATUS "
+007150             FS-MEM-FILE END-DISPLAY
+007160     ELSE
+007170         MOVE THE-RESULT TO MR-SAVED-RESULT
+007180         WRITE CBL-MEM-RECORD
+007190         CLOSE CBL-MEM-FILE
+007200         DISPLAY "RESULT SAVED TO MEMORY" END-DISPLAY
+007210     END-IF.
+
+007220 4900-EXIT.
+007230     EXIT.
+
+007240*****************************************************************
+007250*  6000-SERIES - SHARED ARITHMETIC CORES.  THESE CARRY OUT THE  *
+007260*  ACTUAL CALCULATION AGAINST NUM-1/NUM-2/THE-RESULT SO THAT    *
+007270*  BOTH THE INTERACTIVE MENU AND THE BATCH DRIVER USE EXACTLY   *
+007280*  THE SAME ARITHMETIC.                                         *
+007290*****************************************************************
+007300 6100-ADD-CALC.
+007310     ADD NUM-1 TO THE-RESULT END-ADD.
+
+007320 6100-EXIT.
+007330     EXIT.
+
+007340 6200-SUB-CALC.
+007350     SUBTRACT NUM-1 FROM THE-RESULT
+007360     GIVING THE-RESULT
+007370     END-SUBTRACT.
+
+007380 6200-EXIT.
+007390     EXIT.
+
+007400 6300-MUL-CALC.
+007410     MULTIPLY THE-RESULT BY NUM-2
+007420     GIVING THE-RESULT
+007430         ON SIZE ERROR
+007440             DISPLAY
+007450                 "MULTIPLICATION RESULT EXCEEDED FIELD CAPACITY"
+007460             END-DISPLAY
+007470             MOVE ZERO TO THE-RESULT
+007480             MOVE "Y" TO WS-AUDIT-ERROR-SW
+007490     END-MULTIPLY.
+
+007500 6300-EXIT.
+007510     EXIT.
+
+007520 6400-DIV-CALC.
+007530     IF NUM-2 = ZERO
+007540         DISPLAY "DIVISOR CANNOT BE ZERO" END-DISPLAY
+007550         MOVE ZERO TO THE-RESULT
+007560     ELSE
+007570         DIVIDE NUM-1 BY NUM-2
+007580         GIVING THE-RESULT
+007590         REMAINDER THE-REMAINDER
+007600         END-DIVIDE
+007610     END-IF.
+
+007620 6400-EXIT.
+007630     EXIT.
+
+007640 6500-PERC-OF-CALC.
+007650     MULTIPLY NUM-1 BY NUM-2
+007660     GIVING NUM-3
+007670     END-MULTIPLY.
+
+007680     DIVIDE NUM-3 BY 100
+007690     GIVING THE-RESULT
+007700     END-DIVIDE.
+
+007710 6500-EXIT.
+007720     EXIT.
+
+007730*****************************************************************
+007740*  6600-PCT-WHAT-CALC                                           *
+007750*  WHAT PERCENT NUM-1 (A) IS OF NUM-2 (B).  CALLER MUST KEEP    *
+007760*  NUM-2 FROM BEING ZERO.                                       *
+007770*****************************************************************
+007780 6600-PCT-WHAT-CALC.
+007790     IF NUM-2 = ZERO
+007800         DISPLAY "BASE VALUE CANNOT BE ZERO" END-DISPLAY
+007810         MOVE ZERO TO THE-RESULT
+007820     ELSE
+007830         MULTIPLY NUM-1 BY 100
+007840         GIVING NUM-3
+007850             ON SIZE ERROR
+007860                 DISPLAY
+007870                     "PERCENTAGE RESULT EXCEEDED FIELD CAPACITY"
+007880                 END-DISPLAY
+007890                 MOVE ZERO TO NUM-3
+007900                 MOVE "Y" TO WS-AUDIT-ERROR-SW
+007910         END-MULTIPLY
+
+007920         DIVIDE NUM-3 BY NUM-2
+007930         GIVING THE-RESULT
+007940         END-DIVIDE
+007950     END-IF.
+
+007960 6600-EXIT.
+007970     EXIT.
+
+007980*****************************************************************
+007990*  6700-PCT-CHANGE-CALC                                         *
+008000*  PERCENT INCREASE/DECREASE FROM NUM-1 (A) TO NUM-2 (B).       *
+008010*  A NEGATIVE RESULT MEANS A DECREASE.  CALLER MUST KEEP NUM-1  *
+008020*  FROM BEING ZERO.                                              *
+008030*****************************************************************
+008040 6700-PCT-CHANGE-CALC.
+008050     IF NUM-1 = ZERO
+008060         DISPLAY "STARTING VALUE CANNOT BE ZERO" END-DISPLAY
+008070         MOVE ZERO TO THE-RESULT
+008080     ELSE
+008090         SUBTRACT NUM-1 FROM NUM-2
+008100         GIVING NUM-3
+008110         END-SUBTRACT
+
+008120         MULTIPLY NUM-3 BY 100
+008130         GIVING NUM-3
+008140             ON SIZE ERROR
+008150                 DISPLAY
+008160                     "PERCENT CHANGE RESULT EXCEEDED FIELD "
+008170                     "CAPACITY"
+008180                 END-DISPLAY
+008190                 MOVE ZERO TO NUM-3
+008200                 MOVE "Y" TO WS-AUDIT-ERROR-SW
+008210         END-MULTIPLY
+
+008220         DIVIDE NUM-3 BY NUM-1
+008230         GIVING THE-RESULT
+008240         END-DIVIDE
+008250     END-IF.
+
+008260 6700-EXIT.
+008270     EXIT.
+
+008280*****************************************************************
+008290*  6900-WRITE-AUDIT-REC                                         *
+008300*  WRITES ONE AUDIT LOG RECORD.  CALLER SETS WS-AUDIT-CHOICE    *
+008310*  AND AR-SOURCE, AND MOVES THE TWO OPERANDS INTO AR-OPERAND-1  *
+008320*  AND AR-OPERAND-2 BEFORE PERFORMING THIS PARAGRAPH.           *
+008330*****************************************************************
+008340 6900-WRITE-AUDIT-REC.
+008350     ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+008360     ACCEPT WS-CUR-TIME FROM TIME.
+008370     STRING WS-CUR-DATE  "-" WS-CUR-TIME
+008380         DELIMITED BY SIZE INTO AR-TIMESTAMP.
+
+008390     MOVE WS-AUDIT-CHOICE TO AR-CHOICE.
+008400     MOVE THE-RESULT       TO AR-RESULT.
+008410     IF WS-AUDIT-HAD-ERROR
+008420         SET AR-STATUS-ERROR TO TRUE
+008430     ELSE
+008440         SET AR-STATUS-OK    TO TRUE
+008450     END-IF.
+008460     MOVE "N" TO WS-AUDIT-ERROR-SW.
+008470     WRITE CBL-AUDIT-RECORD.
+
+008480 6900-EXIT.
+008490     EXIT.
+
+008500*****************************************************************
+008510*  6950-WRITE-LEDGER-REC                                        *
+008520*  ADDS THE-RESULT TO THE RUNNING SESSION GRAND TOTAL AND       *
+008530*  WRITES ONE LEDGER RECORD SHOWING THE AMOUNT APPLIED AND THE  *
+008540*  NEW RUNNING TOTAL.  CALLER SETS LR-SOURCE BEFORE PERFORMING. *
+008550*****************************************************************
+008560 6950-WRITE-LEDGER-REC.
+008570     ADD 1 TO WS-LEDGER-SEQ.
+008580     ADD THE-RESULT TO WS-GRAND-TOTAL.
+
+008590     MOVE AR-TIMESTAMP    TO LR-TIMESTAMP.
+008600     MOVE AR-SOURCE       TO LR-SOURCE.
+008610     MOVE WS-LEDGER-SEQ   TO LR-SEQ.
+008620     MOVE THE-RESULT      TO LR-AMOUNT-APPLIED.
+008630     MOVE WS-GRAND-TOTAL  TO LR-RUNNING-TOTAL.
+008640     WRITE CBL-LEDGER-RECORD.
+
+008650 6950-EXIT.
+008660     EXIT.
+
+008670 9999-PROGRAM-END.
+008680     GOBACK.
